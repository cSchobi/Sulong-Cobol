@@ -0,0 +1,485 @@
+*>******************************************************************************
+*>  This file is part of cobsha3.
+*>
+*>  RECONCILE.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  RECONCILE.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with RECONCILE.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      RECONCILE.cob
+*>
+*> Purpose:      Batch reconciliation step for inbound partner files.
+*>               Reads a control record of dataset name + expected
+*>               SHA3-512 digest (as a hex string), recomputes the
+*>               digest for the named dataset, and writes an exception
+*>               report line for every mismatch - so a bad transmission
+*>               is flagged automatically instead of relying on someone
+*>               eyeballing a DISPLAYed hex string.
+*>
+*> Author:       cobsha3 maintainers
+*>
+*> Date-Written: 2026.08.09
+*>
+*> Tectonics:    cobc -m -free RECONCILE.cob SHA3-STREAM.cob KECCAK.o
+*>
+*> Usage:        CONTROL   - line-sequential input, one control record
+*>                            per dataset: 44-byte dataset name, a
+*>                            space, then the 128-character lower-case
+*>                            hex SHA3-512 digest expected for it.
+*>               RECONRPT  - line-sequential output, one line per
+*>                            dataset whose computed digest did not
+*>                            match the control record.
+*>
+*>******************************************************************************
+*> Date       Name / Change description
+*> ========== ==================================================================
+*> 2026.08.09 cobsha3 maintainers:
+*>            - First version created.
+*> 2026.08.09 cobsha3 maintainers:
+*>            - Widen WS-DATASET-REC-LEN to BINARY-DOUBLE UNSIGNED to
+*>              match SHA3-STREAM.cob's LNK-STREAM-CHUNK-BYTE-LEN
+*>              parameter; the narrower PIC 9(09) BINARY field let the
+*>              callee read past it on every absorb call.
+*>            - Flag a control-file entry whose dataset cannot be
+*>              opened with a distinct UNREADABLE exception line and a
+*>              non-zero condition code, instead of letting it fall
+*>              through and report as an indistinguishable MISMATCH.
+*>            - Append a chain-of-custody record to HASHAUDT for every
+*>              control-file entry, the same audit trail SHA3-512.cob
+*>              writes to, so a reconciliation run leaves a record too.
+*> 2026.08.09 cobsha3 maintainers:
+*>            - Track total bytes absorbed per dataset and add it to the
+*>              HASHAUDT record, the same field SHA3-512.cob's audit
+*>              record already carries, alongside the dataset name this
+*>              driver was already logging.
+*>------------------------------------------------------------------------------
+*> yyyy.mm.dd
+*>
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. RECONCILE.
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT CONTROL-FILE ASSIGN TO "CONTROL"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CONTROL-STATUS.
+
+     SELECT REPORT-FILE ASSIGN TO "RECONRPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-REPORT-STATUS.
+
+     SELECT DATASET-FILE ASSIGN TO WS-DATASET-NAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-DATASET-STATUS.
+
+     SELECT AUDIT-FILE ASSIGN TO "HASHAUDT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-AUDIT-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  CONTROL-FILE.
+ 01  CONTROL-REC.
+     05 CONTROL-DATASET-NAME           PIC X(44).
+     05 FILLER                         PIC X(01).
+     05 CONTROL-EXPECTED-HEX           PIC X(128).
+
+ FD  REPORT-FILE.
+ 01  REPORT-REC                        PIC X(200).
+
+ FD  AUDIT-FILE.
+ 01  AUDIT-REC                         PIC X(250).
+
+ FD  DATASET-FILE
+     RECORD IS VARYING IN SIZE FROM 0 TO 32760 CHARACTERS
+         DEPENDING ON WS-DATASET-REC-LEN.
+ 01  DATASET-REC                       PIC X(32760).
+
+ WORKING-STORAGE SECTION.
+ 01  WS-CONTROL-STATUS                 PIC X(02).
+    88 CONTROL-OK                      VALUE "00".
+ 01  WS-REPORT-STATUS                  PIC X(02).
+ 01  WS-DATASET-STATUS                 PIC X(02).
+    88 DATASET-OK                      VALUE "00".
+    88 DATASET-EOF                     VALUE "10".
+
+ 01  WS-DATASET-OPEN-SWITCH            PIC X(01) VALUE "N".
+    88 DATASET-OPEN-FAILED             VALUE "Y".
+
+ 01  WS-EOF-SWITCH                     PIC X(01) VALUE "N".
+    88 WS-EOF                          VALUE "Y".
+
+ 01  WS-DATASET-NAME                   PIC X(44).
+ 01  WS-DATASET-REC-LEN                BINARY-DOUBLE UNSIGNED.
+ 01  WS-DATASET-BYTE-COUNT             BINARY-DOUBLE UNSIGNED.
+
+ 01  WS-RECORD-COUNT                   PIC 9(09) BINARY VALUE 0.
+ 01  WS-MISMATCH-COUNT                 PIC 9(09) BINARY VALUE 0.
+ 01  WS-ERROR-COUNT                    PIC 9(09) BINARY VALUE 0.
+
+ 01  WS-HEX-IDX                        PIC 9(03) BINARY.
+ 01  WS-HEX-HIGH-NIBBLE                PIC 9(02) BINARY.
+ 01  WS-HEX-LOW-NIBBLE                 PIC 9(02) BINARY.
+ 01  WS-HEX-BYTE-IDX                   PIC 9(03) BINARY.
+ 01  WS-HEX-DIGIT                      PIC X(01).
+ 01  WS-HEX-NIBBLE                     PIC 9(02) BINARY.
+
+ 01  WS-EXPECTED-DIGEST                PIC X(64).
+
+*> linkage work area for SHA3-STREAM.cob
+ 01  WS-STREAM-ALGORITHM               PIC X(08) VALUE "512".
+ 01  WS-STREAM-FUNCTION-CODE           PIC X(01).
+ 01  WS-STREAM-OUTPUT                  PIC X(64).
+ 01  WS-STREAM-OUTPUT-LEN              BINARY-DOUBLE UNSIGNED VALUE 64.
+
+*> linkage work area for HEXENCODE.cob
+ 01  WS-DIGEST-HEX                     PIC X(128).
+
+*> audit-trail work area
+ 01  WS-AUDIT-STATUS                   PIC X(02).
+ 01  WS-AUDIT-TIMESTAMP                PIC X(21).
+ 01  WS-AUDIT-LEN-DISPLAY              PIC Z(18)9.
+ 01  WS-AUDIT-RESULT-TEXT              PIC X(08).
+
+ PROCEDURE DIVISION.
+
+*>------------------------------------------------------------------------------
+ MAIN-RECONCILE SECTION.
+*>------------------------------------------------------------------------------
+
+    PERFORM 1000-INITIALIZE
+
+    PERFORM 2000-PROCESS-CONTROL UNTIL WS-EOF
+
+    PERFORM 9000-TERMINATE
+
+    IF WS-MISMATCH-COUNT > 0 OR WS-ERROR-COUNT > 0
+       STOP RUN WITH ERROR STATUS 4
+    ELSE
+       STOP RUN
+    END-IF
+
+    .
+ MAIN-RECONCILE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 1000-INITIALIZE.
+*>------------------------------------------------------------------------------
+
+    OPEN INPUT CONTROL-FILE
+    IF NOT CONTROL-OK
+       DISPLAY "RECONCILE: unable to open CONTROL, status "
+               WS-CONTROL-STATUS
+       STOP RUN WITH ERROR STATUS 12
+    END-IF
+
+    OPEN OUTPUT REPORT-FILE
+    IF WS-REPORT-STATUS NOT = "00"
+       DISPLAY "RECONCILE: unable to open RECONRPT, status "
+               WS-REPORT-STATUS
+       STOP RUN WITH ERROR STATUS 12
+    END-IF
+
+    PERFORM 2100-READ-CONTROL
+
+    .
+ 1000-INITIALIZE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 2000-PROCESS-CONTROL.
+*>------------------------------------------------------------------------------
+
+    MOVE CONTROL-DATASET-NAME TO WS-DATASET-NAME
+    PERFORM 2200-DECODE-EXPECTED-HEX
+    PERFORM 3000-HASH-DATASET
+    ADD 1 TO WS-RECORD-COUNT
+
+    IF DATASET-OPEN-FAILED
+       PERFORM 4100-WRITE-UNREADABLE-LINE
+       ADD 1 TO WS-ERROR-COUNT
+    ELSE
+       IF WS-STREAM-OUTPUT NOT = WS-EXPECTED-DIGEST
+          PERFORM 4000-WRITE-EXCEPTION-LINE
+          ADD 1 TO WS-MISMATCH-COUNT
+       END-IF
+    END-IF
+
+    PERFORM 4500-WRITE-AUDIT-RECORD
+
+    PERFORM 2100-READ-CONTROL
+
+    .
+ 2000-PROCESS-CONTROL-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 2100-READ-CONTROL.
+*>------------------------------------------------------------------------------
+
+    READ CONTROL-FILE
+       AT END
+          SET WS-EOF TO TRUE
+    END-READ
+
+    .
+ 2100-READ-CONTROL-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Turn the 128-character hex digest from the control record into the
+*> 64-byte binary digest SHA3-512 would actually produce.
+*>------------------------------------------------------------------------------
+ 2200-DECODE-EXPECTED-HEX.
+*>------------------------------------------------------------------------------
+
+    MOVE 1 TO WS-HEX-BYTE-IDX
+    PERFORM 2210-DECODE-ONE-BYTE
+       VARYING WS-HEX-IDX FROM 1 BY 2 UNTIL WS-HEX-IDX > 128
+
+    .
+ 2200-DECODE-EXPECTED-HEX-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 2210-DECODE-ONE-BYTE.
+*>------------------------------------------------------------------------------
+
+    MOVE CONTROL-EXPECTED-HEX(WS-HEX-IDX:1) TO WS-HEX-DIGIT
+    PERFORM 2220-NIBBLE-VALUE
+    MOVE WS-HEX-NIBBLE TO WS-HEX-HIGH-NIBBLE
+
+    MOVE CONTROL-EXPECTED-HEX(WS-HEX-IDX + 1:1) TO WS-HEX-DIGIT
+    PERFORM 2220-NIBBLE-VALUE
+    MOVE WS-HEX-NIBBLE TO WS-HEX-LOW-NIBBLE
+
+    MOVE FUNCTION CHAR((WS-HEX-HIGH-NIBBLE * 16) + WS-HEX-LOW-NIBBLE + 1)
+      TO WS-EXPECTED-DIGEST(WS-HEX-BYTE-IDX:1)
+
+    ADD 1 TO WS-HEX-BYTE-IDX
+
+    .
+ 2210-DECODE-ONE-BYTE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Converts one hex digit in WS-HEX-DIGIT into its 0-15 value.
+*>------------------------------------------------------------------------------
+ 2220-NIBBLE-VALUE.
+*>------------------------------------------------------------------------------
+
+    EVALUATE TRUE
+       WHEN WS-HEX-DIGIT >= "0" AND WS-HEX-DIGIT <= "9"
+          COMPUTE WS-HEX-NIBBLE =
+             FUNCTION ORD(WS-HEX-DIGIT) - FUNCTION ORD("0")
+       WHEN WS-HEX-DIGIT >= "a" AND WS-HEX-DIGIT <= "f"
+          COMPUTE WS-HEX-NIBBLE =
+             FUNCTION ORD(WS-HEX-DIGIT) - FUNCTION ORD("a") + 10
+       WHEN WS-HEX-DIGIT >= "A" AND WS-HEX-DIGIT <= "F"
+          COMPUTE WS-HEX-NIBBLE =
+             FUNCTION ORD(WS-HEX-DIGIT) - FUNCTION ORD("A") + 10
+       WHEN OTHER
+          MOVE 0 TO WS-HEX-NIBBLE
+    END-EVALUATE
+
+    .
+ 2220-NIBBLE-VALUE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Stream the named dataset through SHA3-STREAM.cob, record by record,
+*> the same way HASHRUN.cob does.
+*>------------------------------------------------------------------------------
+ 3000-HASH-DATASET.
+*>------------------------------------------------------------------------------
+
+    MOVE 0 TO WS-DATASET-BYTE-COUNT
+
+    MOVE "I" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             DATASET-REC
+                             WS-DATASET-REC-LEN
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    MOVE "N" TO WS-DATASET-OPEN-SWITCH
+
+    OPEN INPUT DATASET-FILE
+    IF NOT DATASET-OK
+       DISPLAY "RECONCILE: unable to open " WS-DATASET-NAME
+               ", status " WS-DATASET-STATUS
+       SET DATASET-OPEN-FAILED TO TRUE
+    ELSE
+       PERFORM 3100-ABSORB-DATASET UNTIL DATASET-EOF
+       CLOSE DATASET-FILE
+    END-IF
+
+    MOVE "F" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             DATASET-REC
+                             WS-DATASET-REC-LEN
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    .
+ 3000-HASH-DATASET-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 3100-ABSORB-DATASET.
+*>------------------------------------------------------------------------------
+
+    READ DATASET-FILE
+       AT END
+          SET DATASET-EOF TO TRUE
+       NOT AT END
+          MOVE "A" TO WS-STREAM-FUNCTION-CODE
+          CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                                   WS-STREAM-FUNCTION-CODE
+                                   DATASET-REC
+                                   WS-DATASET-REC-LEN
+                                   WS-STREAM-OUTPUT
+                                   WS-STREAM-OUTPUT-LEN
+          END-CALL
+          ADD WS-DATASET-REC-LEN TO WS-DATASET-BYTE-COUNT
+    END-READ
+
+    .
+ 3100-ABSORB-DATASET-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Hex-encode the computed digest so the exception line is readable.
+*>------------------------------------------------------------------------------
+ 4000-WRITE-EXCEPTION-LINE.
+*>------------------------------------------------------------------------------
+
+    CALL "HEXENCODE" USING WS-STREAM-OUTPUT
+                           WS-STREAM-OUTPUT-LEN
+                           WS-DIGEST-HEX
+    END-CALL
+
+    STRING "MISMATCH " DELIMITED BY SIZE
+           WS-DATASET-NAME  DELIMITED BY SIZE
+           " "              DELIMITED BY SIZE
+           WS-DIGEST-HEX    DELIMITED BY SIZE
+      INTO REPORT-REC
+    END-STRING
+
+    WRITE REPORT-REC
+
+    .
+ 4000-WRITE-EXCEPTION-LINE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> A control-file entry whose dataset could not even be opened gets a
+*> distinct exception line instead of a "MISMATCH" against whatever
+*> the stream absorbed from nothing, so it is diagnosable instead of
+*> masquerading as a bad transmission.
+*>------------------------------------------------------------------------------
+ 4100-WRITE-UNREADABLE-LINE.
+*>------------------------------------------------------------------------------
+
+    STRING "UNREADABLE " DELIMITED BY SIZE
+           WS-DATASET-NAME  DELIMITED BY SIZE
+      INTO REPORT-REC
+    END-STRING
+
+    WRITE REPORT-REC
+
+    .
+ 4100-WRITE-UNREADABLE-LINE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Appends one chain-of-custody line to the retained audit trail for
+*> this control-file entry, the same HASHAUDT file SHA3-512.cob writes
+*> to, so every reconciliation run leaves a record too.
+*>------------------------------------------------------------------------------
+ 4500-WRITE-AUDIT-RECORD.
+*>------------------------------------------------------------------------------
+
+    MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+    MOVE WS-DATASET-BYTE-COUNT TO WS-AUDIT-LEN-DISPLAY
+
+    EVALUATE TRUE
+       WHEN DATASET-OPEN-FAILED
+          MOVE "FAILED" TO WS-AUDIT-RESULT-TEXT
+          MOVE SPACES TO WS-DIGEST-HEX
+       WHEN WS-STREAM-OUTPUT NOT = WS-EXPECTED-DIGEST
+          MOVE "MISMATCH" TO WS-AUDIT-RESULT-TEXT
+          CALL "HEXENCODE" USING WS-STREAM-OUTPUT
+                                 WS-STREAM-OUTPUT-LEN
+                                 WS-DIGEST-HEX
+          END-CALL
+       WHEN OTHER
+          MOVE "OK" TO WS-AUDIT-RESULT-TEXT
+          CALL "HEXENCODE" USING WS-STREAM-OUTPUT
+                                 WS-STREAM-OUTPUT-LEN
+                                 WS-DIGEST-HEX
+          END-CALL
+    END-EVALUATE
+
+    STRING "RECONCILE"         DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-TIMESTAMP  DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-DATASET-NAME     DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-LEN-DISPLAY DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-RESULT-TEXT DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-DIGEST-HEX       DELIMITED BY SIZE
+      INTO AUDIT-REC
+    END-STRING
+
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS = "00" OR WS-AUDIT-STATUS = "05"
+       WRITE AUDIT-REC
+       CLOSE AUDIT-FILE
+    ELSE
+       DISPLAY "RECONCILE: unable to open HASHAUDT, status "
+               WS-AUDIT-STATUS ", chain-of-custody record lost"
+    END-IF
+
+    .
+ 4500-WRITE-AUDIT-RECORD-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 9000-TERMINATE.
+*>------------------------------------------------------------------------------
+
+    CLOSE CONTROL-FILE
+    CLOSE REPORT-FILE
+
+    DISPLAY "RECONCILE: " WS-RECORD-COUNT " record(s) checked, "
+            WS-MISMATCH-COUNT " mismatch(es), "
+            WS-ERROR-COUNT " unreadable."
+
+    .
+ 9000-TERMINATE-EX.
+    EXIT.
+
+ END PROGRAM RECONCILE.
