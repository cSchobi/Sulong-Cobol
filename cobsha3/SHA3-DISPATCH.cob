@@ -0,0 +1,129 @@
+*>******************************************************************************
+*>  This file is part of cobsha3.
+*>
+*>  SHA3-DISPATCH.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  SHA3-DISPATCH.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with SHA3-DISPATCH.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      SHA3-DISPATCH.cob
+*>
+*> Purpose:      Single entry point for all of the SHA3/SHAKE modules.
+*>               The caller passes an algorithm code instead of having
+*>               to know which specific PROGRAM-ID and parameter set
+*>               to CALL - batch JCL just supplies the code.
+*>
+*> Author:       cobsha3 maintainers
+*>
+*> Date-Written: 2026.08.09
+*>
+*> Tectonics:    cobc -m -free SHA3-DISPATCH.cob SHA3-224.cob SHA3-256.cob
+*>               SHA3-384.cob SHA3-512.cob SHAKE128.cob SHAKE256.cob
+*>               KECCAK.o
+*>
+*> Usage:        CALL "SHA3-DISPATCH" USING an algorithm code of "224",
+*>               "256", "384", "512", "SHAKE128" or "SHAKE256", the
+*>               input message and its byte length, an output field
+*>               sized for the requested digest, and - for the two
+*>               SHAKE codes only - the desired output byte length.
+*>               RETURN-CODE is 0 on success, 16 if the algorithm code
+*>               is not recognized, or whatever the dispatched module
+*>               itself set (see SHA3-512.cob).
+*>
+*>******************************************************************************
+*> Date       Name / Change description
+*> ========== ==================================================================
+*> 2026.08.09 cobsha3 maintainers:
+*>            - First version created.
+*>------------------------------------------------------------------------------
+*> yyyy.mm.dd
+*>
+*>******************************************************************************
+
+
+*>******************************************************************************
+*> Module to route a digest request to the right SHA3-nnn/SHAKEnnn
+*> module by algorithm code.
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SHA3-DISPATCH.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+ LINKAGE SECTION.
+ 01 LNK-DISPATCH-ALGORITHM             PIC X(08).
+ 01 LNK-DISPATCH-INPUT                 PIC X ANY LENGTH.
+ 01 LNK-DISPATCH-INPUT-BYTE-LEN        BINARY-DOUBLE UNSIGNED.
+ 01 LNK-DISPATCH-OUTPUT                PIC X ANY LENGTH.
+ 01 LNK-DISPATCH-OUTPUT-BYTE-LEN       BINARY-DOUBLE UNSIGNED.
+
+ PROCEDURE DIVISION USING LNK-DISPATCH-ALGORITHM
+                          LNK-DISPATCH-INPUT
+                          LNK-DISPATCH-INPUT-BYTE-LEN
+                          LNK-DISPATCH-OUTPUT
+                          LNK-DISPATCH-OUTPUT-BYTE-LEN.
+
+*>------------------------------------------------------------------------------
+ MAIN-SHA3-DISPATCH SECTION.
+*>------------------------------------------------------------------------------
+
+    MOVE 0 TO RETURN-CODE
+
+    EVALUATE LNK-DISPATCH-ALGORITHM
+       WHEN "224"
+          CALL "SHA3-224" USING LNK-DISPATCH-INPUT
+                                LNK-DISPATCH-INPUT-BYTE-LEN
+                                LNK-DISPATCH-OUTPUT
+          END-CALL
+       WHEN "256"
+          CALL "SHA3-256" USING LNK-DISPATCH-INPUT
+                                LNK-DISPATCH-INPUT-BYTE-LEN
+                                LNK-DISPATCH-OUTPUT
+          END-CALL
+       WHEN "384"
+          CALL "SHA3-384" USING LNK-DISPATCH-INPUT
+                                LNK-DISPATCH-INPUT-BYTE-LEN
+                                LNK-DISPATCH-OUTPUT
+          END-CALL
+       WHEN "512"
+          CALL "SHA3-512" USING LNK-DISPATCH-INPUT
+                                LNK-DISPATCH-INPUT-BYTE-LEN
+                                LNK-DISPATCH-OUTPUT
+          END-CALL
+       WHEN "SHAKE128"
+          CALL "SHAKE128" USING LNK-DISPATCH-INPUT
+                                LNK-DISPATCH-INPUT-BYTE-LEN
+                                LNK-DISPATCH-OUTPUT
+                                LNK-DISPATCH-OUTPUT-BYTE-LEN
+          END-CALL
+       WHEN "SHAKE256"
+          CALL "SHAKE256" USING LNK-DISPATCH-INPUT
+                                LNK-DISPATCH-INPUT-BYTE-LEN
+                                LNK-DISPATCH-OUTPUT
+                                LNK-DISPATCH-OUTPUT-BYTE-LEN
+          END-CALL
+       WHEN OTHER
+          MOVE 16 TO RETURN-CODE
+    END-EVALUATE
+
+    GOBACK
+
+    .
+ MAIN-SHA3-DISPATCH-EX.
+    EXIT.
+
+ END PROGRAM SHA3-DISPATCH.
