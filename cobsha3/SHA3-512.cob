@@ -32,8 +32,25 @@
 *>******************************************************************************
 *> Date       Name / Change description 
 *> ========== ==================================================================
-*> 2016.05.17 Laszlo Erdos: 
+*> 2016.05.17 Laszlo Erdos:
 *>            - First version created.
+*> 2026.08.09 cobsha3 maintainers:
+*>            - Set RETURN-CODE (0 = ok, 16 = caller's output field is
+*>              too small to hold the digest) instead of returning
+*>              unconditionally, so a calling batch step can detect a
+*>              failed hash computation.
+*>            - Append a chain-of-custody record (program, timestamp,
+*>              input length, status and resulting digest) to the
+*>              HASHAUDT audit trail on every call.
+*>            - Surface a failed HASHAUDT open instead of silently
+*>              dropping the audit record: DISPLAY the status and, if
+*>              the digest itself was otherwise good, downgrade
+*>              RETURN-CODE to 4 so the caller knows the chain of
+*>              custody was not recorded.
+*>            - Widen WS-AUDIT-LEN-DISPLAY to PIC Z(18)9; the prior
+*>              9-digit width silently truncated the logged input
+*>              length for any message over ~954MB, now that the 1MB
+*>              ceiling is gone.
 *>------------------------------------------------------------------------------
 *> yyyy.mm.dd
 *>
@@ -41,30 +58,47 @@
 
 
 *>******************************************************************************
-*> Module to compute SHA3-512 on the input message. 
+*> Module to compute SHA3-512 on the input message.
 *> The output length is fixed to 64 bytes.
 *>******************************************************************************
  IDENTIFICATION DIVISION.
  PROGRAM-ID. SHA3-512.
 
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT AUDIT-FILE ASSIGN TO "HASHAUDT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-AUDIT-STATUS.
 
  DATA DIVISION.
+ FILE SECTION.
+ FD  AUDIT-FILE.
+ 01  AUDIT-REC                         PIC X(250).
+
  WORKING-STORAGE SECTION.
  01 LNK-KECCAK-RATE                    BINARY-LONG UNSIGNED.
  01 LNK-KECCAK-CAPACITY                BINARY-LONG UNSIGNED.
  01 LNK-KECCAK-DELIMITED-SUFFIX        PIC X.
  01 LNK-KECCAK-OUTPUT-BYTE-LEN         BINARY-DOUBLE UNSIGNED.
- 
+ 01 WS-OUTPUT-AVAIL-LEN                BINARY-DOUBLE UNSIGNED.
+
+*> audit-trail work area
+ 01 WS-AUDIT-STATUS                    PIC X(02).
+ 01 WS-AUDIT-TIMESTAMP                 PIC X(21).
+ 01 WS-AUDIT-LEN-DISPLAY               PIC Z(18)9.
+ 01 WS-AUDIT-RESULT-TEXT               PIC X(06).
+ 01 WS-AUDIT-DIGEST-HEX                PIC X(128) VALUE SPACES.
+
  LINKAGE SECTION.
  01 LNK-SHA3-512-INPUT                 PIC X ANY LENGTH.
  01 LNK-SHA3-512-INPUT-BYTE-LEN        BINARY-DOUBLE UNSIGNED.
  01 LNK-SHA3-512-OUTPUT                PIC X ANY LENGTH.
- 
- PROCEDURE DIVISION USING LNK-SHA3-512-INPUT          
-                          LNK-SHA3-512-INPUT-BYTE-LEN 
-                          LNK-SHA3-512-OUTPUT.         
- 
+
+ PROCEDURE DIVISION USING LNK-SHA3-512-INPUT
+                          LNK-SHA3-512-INPUT-BYTE-LEN
+                          LNK-SHA3-512-OUTPUT.
+
 *>------------------------------------------------------------------------------
  MAIN-SHA3-512 SECTION.
 *>------------------------------------------------------------------------------
@@ -74,18 +108,76 @@
     MOVE X"06"  TO LNK-KECCAK-DELIMITED-SUFFIX
     MOVE 64     TO LNK-KECCAK-OUTPUT-BYTE-LEN
 
-    CALL "KECCAK" USING LNK-KECCAK-RATE            
-                        LNK-KECCAK-CAPACITY        
-                        LNK-SHA3-512-INPUT           
-                        LNK-SHA3-512-INPUT-BYTE-LEN  
+    COMPUTE WS-OUTPUT-AVAIL-LEN = FUNCTION LENGTH(LNK-SHA3-512-OUTPUT)
+
+    IF WS-OUTPUT-AVAIL-LEN < LNK-KECCAK-OUTPUT-BYTE-LEN
+       MOVE 16 TO RETURN-CODE
+       MOVE "FAILED" TO WS-AUDIT-RESULT-TEXT
+       MOVE SPACES TO WS-AUDIT-DIGEST-HEX
+       PERFORM 9000-WRITE-AUDIT-RECORD
+       GOBACK
+    END-IF
+
+    CALL "KECCAK" USING LNK-KECCAK-RATE
+                        LNK-KECCAK-CAPACITY
+                        LNK-SHA3-512-INPUT
+                        LNK-SHA3-512-INPUT-BYTE-LEN
                         LNK-KECCAK-DELIMITED-SUFFIX
-                        LNK-SHA3-512-OUTPUT          
-                        LNK-KECCAK-OUTPUT-BYTE-LEN 
+                        LNK-SHA3-512-OUTPUT
+                        LNK-KECCAK-OUTPUT-BYTE-LEN
+    END-CALL
+
+    MOVE 0 TO RETURN-CODE
+    MOVE "OK" TO WS-AUDIT-RESULT-TEXT
+    CALL "HEXENCODE" USING LNK-SHA3-512-OUTPUT
+                           LNK-KECCAK-OUTPUT-BYTE-LEN
+                           WS-AUDIT-DIGEST-HEX
     END-CALL
-    
+    PERFORM 9000-WRITE-AUDIT-RECORD
+
     GOBACK
-    
+
     .
  MAIN-SHA3-512-EX.
     EXIT.
+
+*>------------------------------------------------------------------------------
+*> Appends one chain-of-custody line to the retained audit trail so
+*> every hash computation - successful or not - leaves a record of
+*> what was hashed and when.
+*>------------------------------------------------------------------------------
+ 9000-WRITE-AUDIT-RECORD.
+*>------------------------------------------------------------------------------
+
+    MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+    MOVE LNK-SHA3-512-INPUT-BYTE-LEN TO WS-AUDIT-LEN-DISPLAY
+
+    STRING "SHA3-512"          DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-TIMESTAMP  DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-LEN-DISPLAY DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-RESULT-TEXT DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-DIGEST-HEX DELIMITED BY SIZE
+      INTO AUDIT-REC
+    END-STRING
+
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS = "00" OR WS-AUDIT-STATUS = "05"
+       WRITE AUDIT-REC
+       CLOSE AUDIT-FILE
+    ELSE
+       DISPLAY "SHA3-512: unable to open HASHAUDT, status "
+               WS-AUDIT-STATUS ", chain-of-custody record lost"
+       IF RETURN-CODE = 0
+          MOVE 4 TO RETURN-CODE
+       END-IF
+    END-IF
+
+    .
+ 9000-WRITE-AUDIT-RECORD-EX.
+    EXIT.
+
  END PROGRAM SHA3-512.
