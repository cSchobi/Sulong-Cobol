@@ -0,0 +1,250 @@
+*>******************************************************************************
+*>  This file is part of cobsha3.
+*>
+*>  SHA3-STREAM.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  SHA3-STREAM.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with SHA3-STREAM.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      SHA3-STREAM.cob
+*>
+*> Purpose:      Lets a caller feed a message into one of the SHA3-nnn
+*>               digest modules a block at a time instead of having to
+*>               hold the whole message in one WORKING-STORAGE field
+*>               the size of the largest file that might ever turn up.
+*>               The underlying "KECCAK" primitive only understands a
+*>               single, whole-message call (it needs the complete
+*>               message to apply the final padding), so this module
+*>               accumulates the absorbed blocks in a dynamically grown
+*>               buffer obtained with ALLOCATE and only drives the one
+*>               CALL "KECCAK" when the caller signals end-of-message.
+*>               That still removes the static buffer ceiling that
+*>               WS-STRING-1MB imposed on callers: the accumulator
+*>               grows to fit whatever has actually been absorbed.
+*>
+*> Author:       cobsha3 maintainers
+*>
+*> Date-Written: 2026.08.09
+*>
+*> Tectonics:    cobc -m -free SHA3-STREAM.cob KECCAK.o
+*>
+*> Usage:        CALL "SHA3-STREAM" once with LNK-STREAM-FUNCTION-CODE
+*>               set to "I" to start a new digest, any number of times
+*>               with "A" and a block of message bytes in
+*>               LNK-STREAM-CHUNK/LNK-STREAM-CHUNK-BYTE-LEN to absorb
+*>               the next block (blocks need not line up with the
+*>               Keccak rate - any size is accepted), and once with "F"
+*>               to receive the finished digest in LNK-STREAM-OUTPUT.
+*>               LNK-STREAM-ALGORITHM selects which width is produced
+*>               ("224", "256", "384", "512", "SHAKE128", "SHAKE256");
+*>               for the two SHAKE widths set LNK-STREAM-OUTPUT-LEN to
+*>               the desired output length before the "F" call.
+*>
+*>******************************************************************************
+*> Date       Name / Change description
+*> ========== ==================================================================
+*> 2026.08.09 cobsha3 maintainers:
+*>            - First version created.
+*>------------------------------------------------------------------------------
+*> yyyy.mm.dd
+*>
+*>******************************************************************************
+
+
+*>******************************************************************************
+*> Module to absorb a message in chunks and compute a SHA3/SHAKE digest
+*> once the whole message has been fed in.
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SHA3-STREAM.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-ACCUM-POINTER                   POINTER VALUE NULL.
+ 01 WS-ACCUM-CAPACITY                  BINARY-DOUBLE UNSIGNED VALUE 0.
+ 01 WS-ACCUM-LENGTH                    BINARY-DOUBLE UNSIGNED VALUE 0.
+ 01 WS-ACCUM-NEW-POINTER               POINTER.
+ 01 WS-ACCUM-NEW-CAPACITY              BINARY-DOUBLE UNSIGNED.
+ 01 WS-ACCUM-AREA                      PIC X(1) BASED.
+ 01 WS-ACCUM-NEW-AREA                  PIC X(1) BASED.
+
+ 01 LNK-KECCAK-RATE                    BINARY-LONG UNSIGNED.
+ 01 LNK-KECCAK-CAPACITY                BINARY-LONG UNSIGNED.
+ 01 LNK-KECCAK-DELIMITED-SUFFIX        PIC X.
+ 01 LNK-KECCAK-OUTPUT-BYTE-LEN         BINARY-DOUBLE UNSIGNED.
+
+ LINKAGE SECTION.
+ 01 LNK-STREAM-ALGORITHM               PIC X(08).
+ 01 LNK-STREAM-FUNCTION-CODE           PIC X(01).
+    88 STREAM-FUNCTION-INIT            VALUE "I".
+    88 STREAM-FUNCTION-ABSORB          VALUE "A".
+    88 STREAM-FUNCTION-FINAL           VALUE "F".
+ 01 LNK-STREAM-CHUNK                   PIC X ANY LENGTH.
+ 01 LNK-STREAM-CHUNK-BYTE-LEN          BINARY-DOUBLE UNSIGNED.
+ 01 LNK-STREAM-OUTPUT                  PIC X ANY LENGTH.
+ 01 LNK-STREAM-OUTPUT-LEN              BINARY-DOUBLE UNSIGNED.
+
+ PROCEDURE DIVISION USING LNK-STREAM-ALGORITHM
+                          LNK-STREAM-FUNCTION-CODE
+                          LNK-STREAM-CHUNK
+                          LNK-STREAM-CHUNK-BYTE-LEN
+                          LNK-STREAM-OUTPUT
+                          LNK-STREAM-OUTPUT-LEN.
+
+*>------------------------------------------------------------------------------
+ MAIN-SHA3-STREAM SECTION.
+*>------------------------------------------------------------------------------
+
+    EVALUATE TRUE
+       WHEN STREAM-FUNCTION-INIT
+          PERFORM 1000-STREAM-INIT
+       WHEN STREAM-FUNCTION-ABSORB
+          PERFORM 2000-STREAM-ABSORB
+       WHEN STREAM-FUNCTION-FINAL
+          PERFORM 3000-STREAM-FINAL
+    END-EVALUATE
+
+    GOBACK
+
+    .
+ MAIN-SHA3-STREAM-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Release any buffer left over from a prior digest and start empty.
+*>------------------------------------------------------------------------------
+ 1000-STREAM-INIT.
+
+    IF WS-ACCUM-CAPACITY > 0
+       FREE WS-ACCUM-POINTER
+    END-IF
+
+    SET WS-ACCUM-POINTER TO NULL
+    MOVE 0 TO WS-ACCUM-CAPACITY
+    MOVE 0 TO WS-ACCUM-LENGTH
+
+    .
+ 1000-STREAM-INIT-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Grow the accumulator, if needed, and append the next chunk.
+*>------------------------------------------------------------------------------
+ 2000-STREAM-ABSORB.
+
+    IF LNK-STREAM-CHUNK-BYTE-LEN > 0
+       IF (WS-ACCUM-LENGTH + LNK-STREAM-CHUNK-BYTE-LEN) > WS-ACCUM-CAPACITY
+          PERFORM 2100-STREAM-GROW
+       END-IF
+
+       SET ADDRESS OF WS-ACCUM-AREA TO WS-ACCUM-POINTER
+       MOVE LNK-STREAM-CHUNK(1:LNK-STREAM-CHUNK-BYTE-LEN)
+         TO WS-ACCUM-AREA(WS-ACCUM-LENGTH + 1:LNK-STREAM-CHUNK-BYTE-LEN)
+       ADD LNK-STREAM-CHUNK-BYTE-LEN TO WS-ACCUM-LENGTH
+    END-IF
+
+    .
+ 2000-STREAM-ABSORB-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Allocate a larger buffer, copy the bytes absorbed so far across,
+*> and release the old buffer.
+*>------------------------------------------------------------------------------
+ 2100-STREAM-GROW.
+
+    COMPUTE WS-ACCUM-NEW-CAPACITY =
+       (WS-ACCUM-LENGTH + LNK-STREAM-CHUNK-BYTE-LEN) * 2
+
+    ALLOCATE WS-ACCUM-NEW-CAPACITY CHARACTERS
+       RETURNING WS-ACCUM-NEW-POINTER
+
+    SET ADDRESS OF WS-ACCUM-NEW-AREA TO WS-ACCUM-NEW-POINTER
+
+    IF WS-ACCUM-LENGTH > 0
+       SET ADDRESS OF WS-ACCUM-AREA TO WS-ACCUM-POINTER
+       MOVE WS-ACCUM-AREA(1:WS-ACCUM-LENGTH)
+         TO WS-ACCUM-NEW-AREA(1:WS-ACCUM-LENGTH)
+       FREE WS-ACCUM-POINTER
+    END-IF
+
+    SET WS-ACCUM-POINTER TO WS-ACCUM-NEW-POINTER
+    MOVE WS-ACCUM-NEW-CAPACITY TO WS-ACCUM-CAPACITY
+
+    .
+ 2100-STREAM-GROW-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> The whole message has been absorbed - pick the rate/capacity/suffix
+*> for the requested algorithm and drive the single KECCAK call.
+*>------------------------------------------------------------------------------
+ 3000-STREAM-FINAL.
+
+    SET ADDRESS OF WS-ACCUM-AREA TO WS-ACCUM-POINTER
+    MOVE X"06" TO LNK-KECCAK-DELIMITED-SUFFIX
+
+    EVALUATE LNK-STREAM-ALGORITHM
+       WHEN "224"
+          MOVE 1152 TO LNK-KECCAK-RATE
+          MOVE 448  TO LNK-KECCAK-CAPACITY
+          MOVE 28   TO LNK-KECCAK-OUTPUT-BYTE-LEN
+       WHEN "256"
+          MOVE 1088 TO LNK-KECCAK-RATE
+          MOVE 512  TO LNK-KECCAK-CAPACITY
+          MOVE 32   TO LNK-KECCAK-OUTPUT-BYTE-LEN
+       WHEN "384"
+          MOVE 832  TO LNK-KECCAK-RATE
+          MOVE 768  TO LNK-KECCAK-CAPACITY
+          MOVE 48   TO LNK-KECCAK-OUTPUT-BYTE-LEN
+       WHEN "512"
+          MOVE 576  TO LNK-KECCAK-RATE
+          MOVE 1024 TO LNK-KECCAK-CAPACITY
+          MOVE 64   TO LNK-KECCAK-OUTPUT-BYTE-LEN
+       WHEN "SHAKE128"
+          MOVE 1344 TO LNK-KECCAK-RATE
+          MOVE 256  TO LNK-KECCAK-CAPACITY
+          MOVE X"1F" TO LNK-KECCAK-DELIMITED-SUFFIX
+          MOVE LNK-STREAM-OUTPUT-LEN TO LNK-KECCAK-OUTPUT-BYTE-LEN
+       WHEN "SHAKE256"
+          MOVE 1088 TO LNK-KECCAK-RATE
+          MOVE 512  TO LNK-KECCAK-CAPACITY
+          MOVE X"1F" TO LNK-KECCAK-DELIMITED-SUFFIX
+          MOVE LNK-STREAM-OUTPUT-LEN TO LNK-KECCAK-OUTPUT-BYTE-LEN
+    END-EVALUATE
+
+    CALL "KECCAK" USING LNK-KECCAK-RATE
+                        LNK-KECCAK-CAPACITY
+                        WS-ACCUM-AREA(1:WS-ACCUM-LENGTH)
+                        WS-ACCUM-LENGTH
+                        LNK-KECCAK-DELIMITED-SUFFIX
+                        LNK-STREAM-OUTPUT
+                        LNK-KECCAK-OUTPUT-BYTE-LEN
+    END-CALL
+
+    IF WS-ACCUM-CAPACITY > 0
+       FREE WS-ACCUM-POINTER
+    END-IF
+
+    SET WS-ACCUM-POINTER TO NULL
+    MOVE 0 TO WS-ACCUM-CAPACITY
+    MOVE 0 TO WS-ACCUM-LENGTH
+
+    .
+ 3000-STREAM-FINAL-EX.
+    EXIT.
+
+ END PROGRAM SHA3-STREAM.
