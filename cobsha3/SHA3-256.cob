@@ -0,0 +1,108 @@
+*>******************************************************************************
+*>  This file is part of cobsha3.
+*>
+*>  SHA3-256.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  SHA3-256.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with SHA3-256.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      SHA3-256.cob
+*>
+*> Purpose:      This module computes SHA3-256 on the input message,
+*>               the same way SHA3-512.cob does it, so callers no longer
+*>               have to reach across the polyglot runtime to a
+*>               SHA3-256.js evaluator just to get this width.
+*>
+*> Author:       cobsha3 maintainers
+*>
+*> Date-Written: 2026.08.09
+*>
+*> Tectonics:    cobc -m -free SHA3-256.cob KECCAK.o
+*>
+*> Usage:        Call this module in your application.
+*>
+*>******************************************************************************
+*> Date       Name / Change description
+*> ========== ==================================================================
+*> 2026.08.09 cobsha3 maintainers:
+*>            - First version created, mirrors SHA3-512.cob.
+*> 2026.08.09 cobsha3 maintainers:
+*>            - Check the caller's output field is big enough to hold
+*>              the digest before calling KECCAK, the same guard
+*>              SHA3-512.cob has, now that SHA3-DISPATCH.cob can route
+*>              an arbitrary caller into this module by algorithm code.
+*>------------------------------------------------------------------------------
+*> yyyy.mm.dd
+*>
+*>******************************************************************************
+
+
+*>******************************************************************************
+*> Module to compute SHA3-256 on the input message.
+*> The output length is fixed to 32 bytes.
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SHA3-256.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 LNK-KECCAK-RATE                    BINARY-LONG UNSIGNED.
+ 01 LNK-KECCAK-CAPACITY                BINARY-LONG UNSIGNED.
+ 01 LNK-KECCAK-DELIMITED-SUFFIX        PIC X.
+ 01 LNK-KECCAK-OUTPUT-BYTE-LEN         BINARY-DOUBLE UNSIGNED.
+ 01 WS-OUTPUT-AVAIL-LEN                BINARY-DOUBLE UNSIGNED.
+
+ LINKAGE SECTION.
+ 01 LNK-SHA3-256-INPUT                 PIC X ANY LENGTH.
+ 01 LNK-SHA3-256-INPUT-BYTE-LEN        BINARY-DOUBLE UNSIGNED.
+ 01 LNK-SHA3-256-OUTPUT                PIC X ANY LENGTH.
+
+ PROCEDURE DIVISION USING LNK-SHA3-256-INPUT
+                          LNK-SHA3-256-INPUT-BYTE-LEN
+                          LNK-SHA3-256-OUTPUT.
+
+*>------------------------------------------------------------------------------
+ MAIN-SHA3-256 SECTION.
+*>------------------------------------------------------------------------------
+
+    MOVE 1088   TO LNK-KECCAK-RATE
+    MOVE 512    TO LNK-KECCAK-CAPACITY
+    MOVE X"06"  TO LNK-KECCAK-DELIMITED-SUFFIX
+    MOVE 32     TO LNK-KECCAK-OUTPUT-BYTE-LEN
+
+    COMPUTE WS-OUTPUT-AVAIL-LEN = FUNCTION LENGTH(LNK-SHA3-256-OUTPUT)
+
+    IF WS-OUTPUT-AVAIL-LEN < LNK-KECCAK-OUTPUT-BYTE-LEN
+       MOVE 16 TO RETURN-CODE
+       GOBACK
+    END-IF
+
+    CALL "KECCAK" USING LNK-KECCAK-RATE
+                        LNK-KECCAK-CAPACITY
+                        LNK-SHA3-256-INPUT
+                        LNK-SHA3-256-INPUT-BYTE-LEN
+                        LNK-KECCAK-DELIMITED-SUFFIX
+                        LNK-SHA3-256-OUTPUT
+                        LNK-KECCAK-OUTPUT-BYTE-LEN
+    END-CALL
+
+    MOVE 0 TO RETURN-CODE
+    GOBACK
+
+    .
+ MAIN-SHA3-256-EX.
+    EXIT.
+ END PROGRAM SHA3-256.
