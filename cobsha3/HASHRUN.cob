@@ -0,0 +1,520 @@
+*>******************************************************************************
+*>  This file is part of cobsha3.
+*>
+*>  HASHRUN.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  HASHRUN.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with HASHRUN.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      HASHRUN.cob
+*>
+*> Purpose:      Production batch driver for our nightly partner-file
+*>               checksums. Reads a manifest of dataset names, one per
+*>               line, computes a SHA3-512 digest for each one via
+*>               SHA3-STREAM.cob (so dataset size is not limited by any
+*>               fixed WORKING-STORAGE buffer) and writes one digest
+*>               report line per dataset.
+*>
+*> Author:       cobsha3 maintainers
+*>
+*> Date-Written: 2026.08.09
+*>
+*> Tectonics:    cobc -m -free HASHRUN.cob SHA3-STREAM.cob KECCAK.o
+*>
+*> Usage:        MANIFEST  - line-sequential input, one dataset name
+*>                            per record.
+*>               HASHRPT   - line-sequential output, one report record
+*>                            per manifest entry.
+*>
+*>******************************************************************************
+*> Date       Name / Change description
+*> ========== ==================================================================
+*> 2026.08.09 cobsha3 maintainers:
+*>            - First version created.
+*> 2026.08.09 cobsha3 maintainers:
+*>            - Accept a PARM of "RESTART" and checkpoint the count of
+*>              completed manifest entries to HASHCKPT after each one,
+*>              so a job that abends partway through a large manifest
+*>              can be restarted without re-hashing entries already
+*>              done.
+*> 2026.08.09 cobsha3 maintainers:
+*>            - Widen WS-DATASET-REC-LEN to BINARY-DOUBLE UNSIGNED to
+*>              match SHA3-STREAM.cob's LNK-STREAM-CHUNK-BYTE-LEN
+*>              parameter; the narrower PIC 9(09) BINARY field let the
+*>              callee read past it on every absorb call.
+*>            - Flag a manifest entry whose dataset cannot be opened
+*>              instead of silently reporting it as an empty file, and
+*>              return a non-zero condition code when any entry fails
+*>              so a calling batch step can detect it.
+*>            - Append a chain-of-custody record to HASHAUDT for every
+*>              manifest entry, the same audit trail SHA3-512.cob
+*>              writes to, so the nightly run leaves a record too.
+*> 2026.08.09 cobsha3 maintainers:
+*>            - On a restart, open HASHRPT EXTEND instead of OUTPUT, so
+*>              the report lines already written before the abend stay
+*>              in the cataloged generation instead of being truncated
+*>              away by a fresh OPEN OUTPUT.
+*>            - Track total bytes absorbed per dataset and add it to the
+*>              HASHAUDT record, the same field SHA3-512.cob's audit
+*>              record already carries, alongside the dataset name this
+*>              driver was already logging.
+*>------------------------------------------------------------------------------
+*> yyyy.mm.dd
+*>
+*>******************************************************************************
+
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. HASHRUN.
+
+ ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT MANIFEST-FILE ASSIGN TO "MANIFEST"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-MANIFEST-STATUS.
+
+     SELECT REPORT-FILE ASSIGN TO "HASHRPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-REPORT-STATUS.
+
+     SELECT DATASET-FILE ASSIGN TO WS-DATASET-NAME
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-DATASET-STATUS.
+
+     SELECT CHECKPOINT-FILE ASSIGN TO "HASHCKPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+     SELECT AUDIT-FILE ASSIGN TO "HASHAUDT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-AUDIT-STATUS.
+
+ DATA DIVISION.
+ FILE SECTION.
+ FD  MANIFEST-FILE.
+ 01  MANIFEST-REC                      PIC X(44).
+
+ FD  REPORT-FILE.
+ 01  REPORT-REC                        PIC X(200).
+
+ FD  CHECKPOINT-FILE.
+ 01  CHECKPOINT-REC                    PIC 9(09).
+
+ FD  AUDIT-FILE.
+ 01  AUDIT-REC                         PIC X(250).
+
+ FD  DATASET-FILE
+     RECORD IS VARYING IN SIZE FROM 0 TO 32760 CHARACTERS
+         DEPENDING ON WS-DATASET-REC-LEN.
+ 01  DATASET-REC                       PIC X(32760).
+
+ WORKING-STORAGE SECTION.
+ 01  WS-MANIFEST-STATUS                PIC X(02).
+    88 MANIFEST-OK                     VALUE "00".
+    88 MANIFEST-EOF                    VALUE "10".
+ 01  WS-REPORT-STATUS                  PIC X(02).
+ 01  WS-DATASET-STATUS                 PIC X(02).
+    88 DATASET-OK                      VALUE "00".
+    88 DATASET-EOF                     VALUE "10".
+
+ 01  WS-DATASET-OPEN-SWITCH            PIC X(01) VALUE "N".
+    88 DATASET-OPEN-FAILED             VALUE "Y".
+
+ 01  WS-ERROR-COUNT                    PIC 9(09) BINARY VALUE 0.
+
+ 01  WS-CHECKPOINT-STATUS              PIC X(02).
+    88 CHECKPOINT-OK                   VALUE "00".
+
+ 01  WS-EOF-SWITCH                     PIC X(01) VALUE "N".
+    88 WS-EOF                          VALUE "Y".
+
+ 01  WS-DATASET-NAME                   PIC X(44).
+ 01  WS-DATASET-REC-LEN                BINARY-DOUBLE UNSIGNED.
+ 01  WS-DATASET-BYTE-COUNT             BINARY-DOUBLE UNSIGNED.
+
+ 01  WS-FILE-COUNT                     PIC 9(09) BINARY VALUE 0.
+
+*> restart/checkpoint work area
+ 01  WS-RESTART-SWITCH                 PIC X(01) VALUE "N".
+    88 WS-RESTART-REQUESTED            VALUE "Y".
+
+ 01  WS-CHECKPOINT-COUNT               PIC 9(09) BINARY VALUE 0.
+ 01  WS-SKIP-IDX                       PIC 9(09) BINARY.
+
+*> linkage work area for SHA3-STREAM.cob
+ 01  WS-STREAM-ALGORITHM               PIC X(08) VALUE "512".
+ 01  WS-STREAM-FUNCTION-CODE           PIC X(01).
+ 01  WS-STREAM-OUTPUT                  PIC X(64).
+ 01  WS-STREAM-OUTPUT-LEN              BINARY-DOUBLE UNSIGNED VALUE 64.
+
+*> linkage work area for HEXENCODE.cob
+ 01  WS-DIGEST-HEX                     PIC X(128).
+
+*> audit-trail work area
+ 01  WS-AUDIT-STATUS                   PIC X(02).
+ 01  WS-AUDIT-TIMESTAMP                PIC X(21).
+ 01  WS-AUDIT-LEN-DISPLAY              PIC Z(18)9.
+ 01  WS-AUDIT-RESULT-TEXT              PIC X(06).
+
+ LINKAGE SECTION.
+ 01  LNK-PARM-AREA.
+     05 LNK-PARM-LEN                   PIC S9(4) COMP.
+     05 LNK-PARM-TEXT                  PIC X(08).
+
+ PROCEDURE DIVISION USING LNK-PARM-AREA.
+
+*>------------------------------------------------------------------------------
+ MAIN-HASHRUN SECTION.
+*>------------------------------------------------------------------------------
+
+    PERFORM 1000-INITIALIZE
+
+    PERFORM 2000-PROCESS-MANIFEST UNTIL WS-EOF
+
+    PERFORM 9000-TERMINATE
+
+    IF WS-ERROR-COUNT > 0
+       STOP RUN WITH ERROR STATUS 4
+    ELSE
+       STOP RUN
+    END-IF
+
+    .
+ MAIN-HASHRUN-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Opens the manifest and report files, then - if the job step was
+*> given PARM="RESTART" - loads the last checkpointed entry count and
+*> skips that many manifest records so a rerun after an abend does not
+*> re-hash datasets already completed.
+*>------------------------------------------------------------------------------
+ 1000-INITIALIZE.
+*>------------------------------------------------------------------------------
+
+    IF LNK-PARM-LEN > 0 AND LNK-PARM-TEXT(1:7) = "RESTART"
+       SET WS-RESTART-REQUESTED TO TRUE
+    END-IF
+
+    OPEN INPUT MANIFEST-FILE
+    IF NOT MANIFEST-OK
+       DISPLAY "HASHRUN: unable to open MANIFEST, status "
+               WS-MANIFEST-STATUS
+       STOP RUN WITH ERROR STATUS 12
+    END-IF
+
+    IF WS-RESTART-REQUESTED
+       OPEN EXTEND REPORT-FILE
+    ELSE
+       OPEN OUTPUT REPORT-FILE
+    END-IF
+    IF WS-REPORT-STATUS NOT = "00" AND WS-REPORT-STATUS NOT = "05"
+       DISPLAY "HASHRUN: unable to open HASHRPT, status "
+               WS-REPORT-STATUS
+       STOP RUN WITH ERROR STATUS 12
+    END-IF
+
+    IF WS-RESTART-REQUESTED
+       PERFORM 1100-LOAD-CHECKPOINT
+       PERFORM 1200-SKIP-COMPLETED-ENTRIES
+    END-IF
+
+    PERFORM 2100-READ-MANIFEST
+
+    .
+ 1000-INITIALIZE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Reads the entry count left behind by the run being restarted. A
+*> missing checkpoint dataset is not an error - it just means nothing
+*> had completed yet when the prior run stopped.
+*>------------------------------------------------------------------------------
+ 1100-LOAD-CHECKPOINT.
+*>------------------------------------------------------------------------------
+
+    OPEN INPUT CHECKPOINT-FILE
+    IF CHECKPOINT-OK
+       READ CHECKPOINT-FILE INTO WS-CHECKPOINT-COUNT
+          AT END
+             MOVE 0 TO WS-CHECKPOINT-COUNT
+       END-READ
+       CLOSE CHECKPOINT-FILE
+    ELSE
+       DISPLAY "HASHRUN: no HASHCKPT found, restarting from entry 1"
+       MOVE 0 TO WS-CHECKPOINT-COUNT
+    END-IF
+
+    MOVE WS-CHECKPOINT-COUNT TO WS-FILE-COUNT
+
+    .
+ 1100-LOAD-CHECKPOINT-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Reads past the manifest entries already hashed on the prior attempt.
+*>------------------------------------------------------------------------------
+ 1200-SKIP-COMPLETED-ENTRIES.
+*>------------------------------------------------------------------------------
+
+    PERFORM 1210-SKIP-ONE-MANIFEST-ENTRY
+       VARYING WS-SKIP-IDX FROM 1 BY 1
+       UNTIL WS-SKIP-IDX > WS-CHECKPOINT-COUNT OR WS-EOF
+
+    .
+ 1200-SKIP-COMPLETED-ENTRIES-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 1210-SKIP-ONE-MANIFEST-ENTRY.
+*>------------------------------------------------------------------------------
+
+    READ MANIFEST-FILE
+       AT END
+          SET WS-EOF TO TRUE
+    END-READ
+
+    .
+ 1210-SKIP-ONE-MANIFEST-ENTRY-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 2000-PROCESS-MANIFEST.
+*>------------------------------------------------------------------------------
+
+    MOVE MANIFEST-REC TO WS-DATASET-NAME
+    PERFORM 3000-HASH-DATASET
+    PERFORM 4000-WRITE-REPORT-LINE
+    PERFORM 4500-WRITE-AUDIT-RECORD
+    ADD 1 TO WS-FILE-COUNT
+    PERFORM 8000-WRITE-CHECKPOINT
+
+    PERFORM 2100-READ-MANIFEST
+
+    .
+ 2000-PROCESS-MANIFEST-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 2100-READ-MANIFEST.
+*>------------------------------------------------------------------------------
+
+    READ MANIFEST-FILE
+       AT END
+          SET WS-EOF TO TRUE
+    END-READ
+
+    .
+ 2100-READ-MANIFEST-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Stream the named dataset through SHA3-STREAM.cob, record by record,
+*> so a dataset of any size can be hashed without a giant in-memory
+*> buffer.
+*>------------------------------------------------------------------------------
+ 3000-HASH-DATASET.
+*>------------------------------------------------------------------------------
+
+    MOVE 0 TO WS-DATASET-BYTE-COUNT
+
+    MOVE "I" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             DATASET-REC
+                             WS-DATASET-REC-LEN
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    MOVE "N" TO WS-DATASET-OPEN-SWITCH
+
+    OPEN INPUT DATASET-FILE
+    IF NOT DATASET-OK
+       DISPLAY "HASHRUN: unable to open " WS-DATASET-NAME
+               ", status " WS-DATASET-STATUS
+       SET DATASET-OPEN-FAILED TO TRUE
+       ADD 1 TO WS-ERROR-COUNT
+    ELSE
+       PERFORM 3100-ABSORB-DATASET UNTIL DATASET-EOF
+       CLOSE DATASET-FILE
+    END-IF
+
+    MOVE "F" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             DATASET-REC
+                             WS-DATASET-REC-LEN
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    .
+ 3000-HASH-DATASET-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 3100-ABSORB-DATASET.
+*>------------------------------------------------------------------------------
+
+    READ DATASET-FILE
+       AT END
+          SET DATASET-EOF TO TRUE
+       NOT AT END
+          MOVE "A" TO WS-STREAM-FUNCTION-CODE
+          CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                                   WS-STREAM-FUNCTION-CODE
+                                   DATASET-REC
+                                   WS-DATASET-REC-LEN
+                                   WS-STREAM-OUTPUT
+                                   WS-STREAM-OUTPUT-LEN
+          END-CALL
+          ADD WS-DATASET-REC-LEN TO WS-DATASET-BYTE-COUNT
+    END-READ
+
+    .
+ 3100-ABSORB-DATASET-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Hex-encode the raw digest so the report line is readable. A dataset
+*> that could not be opened gets no digest at all - flagged instead, so
+*> it can never be mistaken for the hash of a genuinely empty dataset.
+*>------------------------------------------------------------------------------
+ 4000-WRITE-REPORT-LINE.
+*>------------------------------------------------------------------------------
+
+    IF DATASET-OPEN-FAILED
+       STRING WS-DATASET-NAME DELIMITED BY SIZE
+              " ERROR-UNREADABLE" DELIMITED BY SIZE
+         INTO REPORT-REC
+       END-STRING
+    ELSE
+       CALL "HEXENCODE" USING WS-STREAM-OUTPUT
+                              WS-STREAM-OUTPUT-LEN
+                              WS-DIGEST-HEX
+       END-CALL
+
+       STRING WS-DATASET-NAME DELIMITED BY SIZE
+              " "             DELIMITED BY SIZE
+              WS-DIGEST-HEX   DELIMITED BY SIZE
+         INTO REPORT-REC
+       END-STRING
+    END-IF
+
+    WRITE REPORT-REC
+
+    .
+ 4000-WRITE-REPORT-LINE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Appends one chain-of-custody line to the retained audit trail for
+*> this manifest entry, the same HASHAUDT file SHA3-512.cob writes to,
+*> so the nightly run leaves a record of every dataset it touched.
+*>------------------------------------------------------------------------------
+ 4500-WRITE-AUDIT-RECORD.
+*>------------------------------------------------------------------------------
+
+    MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+    MOVE WS-DATASET-BYTE-COUNT TO WS-AUDIT-LEN-DISPLAY
+
+    IF DATASET-OPEN-FAILED
+       MOVE "FAILED" TO WS-AUDIT-RESULT-TEXT
+       MOVE SPACES TO WS-DIGEST-HEX
+    ELSE
+       MOVE "OK" TO WS-AUDIT-RESULT-TEXT
+    END-IF
+
+    STRING "HASHRUN"           DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-TIMESTAMP  DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-DATASET-NAME     DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-LEN-DISPLAY DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-RESULT-TEXT DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-DIGEST-HEX       DELIMITED BY SIZE
+      INTO AUDIT-REC
+    END-STRING
+
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS = "00" OR WS-AUDIT-STATUS = "05"
+       WRITE AUDIT-REC
+       CLOSE AUDIT-FILE
+    ELSE
+       DISPLAY "HASHRUN: unable to open HASHAUDT, status "
+               WS-AUDIT-STATUS ", chain-of-custody record lost"
+    END-IF
+
+    .
+ 4500-WRITE-AUDIT-RECORD-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 9000-TERMINATE.
+*>------------------------------------------------------------------------------
+
+    CLOSE MANIFEST-FILE
+    CLOSE REPORT-FILE
+    PERFORM 8100-RESET-CHECKPOINT
+
+    DISPLAY "HASHRUN: " WS-FILE-COUNT " dataset(s) hashed, "
+            WS-ERROR-COUNT " unreadable."
+
+    .
+ 9000-TERMINATE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Records the count of manifest entries completed so far, so a rerun
+*> of this job step with PARM="RESTART" after an abend can skip ahead
+*> instead of re-hashing everything from the beginning.
+*>------------------------------------------------------------------------------
+ 8000-WRITE-CHECKPOINT.
+*>------------------------------------------------------------------------------
+
+    MOVE WS-FILE-COUNT TO CHECKPOINT-REC
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF CHECKPOINT-OK
+       WRITE CHECKPOINT-REC
+       CLOSE CHECKPOINT-FILE
+    END-IF
+
+    .
+ 8000-WRITE-CHECKPOINT-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> The whole manifest completed normally - clear the checkpoint so the
+*> next scheduled run starts fresh at entry 1 instead of thinking it is
+*> a restart of tonight's finished run.
+*>------------------------------------------------------------------------------
+ 8100-RESET-CHECKPOINT.
+*>------------------------------------------------------------------------------
+
+    MOVE 0 TO CHECKPOINT-REC
+    OPEN OUTPUT CHECKPOINT-FILE
+    IF CHECKPOINT-OK
+       WRITE CHECKPOINT-REC
+       CLOSE CHECKPOINT-FILE
+    END-IF
+
+    .
+ 8100-RESET-CHECKPOINT-EX.
+    EXIT.
+
+ END PROGRAM HASHRUN.
