@@ -0,0 +1,134 @@
+*>******************************************************************************
+*>  This file is part of cobsha3.
+*>
+*>  HEXENCODE.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  HEXENCODE.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with HEXENCODE.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      HEXENCODE.cob
+*>
+*> Purpose:      Converts a raw binary field (a digest produced by any
+*>               of the SHA3-nnn/SHAKEnnn modules, or any other binary
+*>               field) into a readable lower-case hex string, so batch
+*>               reports and logs can print a computed hash instead of
+*>               only being able to compare it byte-for-byte.
+*>
+*> Author:       cobsha3 maintainers
+*>
+*> Date-Written: 2026.08.09
+*>
+*> Tectonics:    cobc -m -free HEXENCODE.cob
+*>
+*> Usage:        CALL "HEXENCODE" USING the binary field to encode, its
+*>               byte length, and an output field at least twice that
+*>               length (two hex characters per input byte).
+*>
+*>******************************************************************************
+*> Date       Name / Change description
+*> ========== ==================================================================
+*> 2026.08.09 cobsha3 maintainers:
+*>            - First version created.
+*> 2026.08.09 cobsha3 maintainers:
+*>            - Check the caller's output field is at least twice the
+*>              input byte length before encoding, the same guard the
+*>              SHA3-nnn modules use for their own output fields, now
+*>              that every one of those modules calls through here.
+*>------------------------------------------------------------------------------
+*> yyyy.mm.dd
+*>
+*>******************************************************************************
+
+
+*>******************************************************************************
+*> Module to hex-encode a binary field, one byte at a time.
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. HEXENCODE.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-HEX-DIGITS                      PIC X(16)
+                                        VALUE "0123456789abcdef".
+ 01 WS-HEX-IDX                         BINARY-DOUBLE UNSIGNED.
+ 01 WS-HEX-BYTE-VALUE                  BINARY-DOUBLE UNSIGNED.
+ 01 WS-HEX-HIGH-NIBBLE                 BINARY-DOUBLE UNSIGNED.
+ 01 WS-HEX-LOW-NIBBLE                  BINARY-DOUBLE UNSIGNED.
+ 01 WS-HEX-OUT-POS                     BINARY-DOUBLE UNSIGNED.
+ 01 WS-OUTPUT-AVAIL-LEN                BINARY-DOUBLE UNSIGNED.
+ 01 WS-OUTPUT-NEEDED-LEN               BINARY-DOUBLE UNSIGNED.
+
+ LINKAGE SECTION.
+ 01 LNK-HEXENCODE-INPUT                PIC X ANY LENGTH.
+ 01 LNK-HEXENCODE-INPUT-BYTE-LEN       BINARY-DOUBLE UNSIGNED.
+ 01 LNK-HEXENCODE-OUTPUT               PIC X ANY LENGTH.
+
+ PROCEDURE DIVISION USING LNK-HEXENCODE-INPUT
+                          LNK-HEXENCODE-INPUT-BYTE-LEN
+                          LNK-HEXENCODE-OUTPUT.
+
+*>------------------------------------------------------------------------------
+ MAIN-HEXENCODE SECTION.
+*>------------------------------------------------------------------------------
+
+*>  Fail fast, with a status the caller can inspect, rather than
+*>  letting the encode loop write two hex digits per byte past a
+*>  too-small output field.
+    COMPUTE WS-OUTPUT-AVAIL-LEN = FUNCTION LENGTH(LNK-HEXENCODE-OUTPUT)
+    COMPUTE WS-OUTPUT-NEEDED-LEN = LNK-HEXENCODE-INPUT-BYTE-LEN * 2
+
+    IF WS-OUTPUT-AVAIL-LEN < WS-OUTPUT-NEEDED-LEN
+       MOVE 16 TO RETURN-CODE
+       GOBACK
+    END-IF
+
+    PERFORM 1000-ENCODE-ONE-BYTE
+       VARYING WS-HEX-IDX FROM 1 BY 1
+       UNTIL WS-HEX-IDX > LNK-HEXENCODE-INPUT-BYTE-LEN
+
+    MOVE 0 TO RETURN-CODE
+    GOBACK
+
+    .
+ MAIN-HEXENCODE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Splits one input byte into its two hex digits and moves them to the
+*> corresponding pair of output positions.
+*>------------------------------------------------------------------------------
+ 1000-ENCODE-ONE-BYTE.
+*>------------------------------------------------------------------------------
+
+    COMPUTE WS-HEX-BYTE-VALUE =
+       FUNCTION ORD(LNK-HEXENCODE-INPUT(WS-HEX-IDX:1)) - 1
+
+    DIVIDE WS-HEX-BYTE-VALUE BY 16
+       GIVING WS-HEX-HIGH-NIBBLE
+       REMAINDER WS-HEX-LOW-NIBBLE
+
+    COMPUTE WS-HEX-OUT-POS = (WS-HEX-IDX - 1) * 2 + 1
+
+    MOVE WS-HEX-DIGITS(WS-HEX-HIGH-NIBBLE + 1:1)
+      TO LNK-HEXENCODE-OUTPUT(WS-HEX-OUT-POS:1)
+    MOVE WS-HEX-DIGITS(WS-HEX-LOW-NIBBLE + 1:1)
+      TO LNK-HEXENCODE-OUTPUT(WS-HEX-OUT-POS + 1:1)
+
+    .
+ 1000-ENCODE-ONE-BYTE-EX.
+    EXIT.
+
+ END PROGRAM HEXENCODE.
