@@ -0,0 +1,342 @@
+*>******************************************************************************
+*>  This file is part of cobsha3.
+*>
+*>  HMAC-SHA3-512.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  HMAC-SHA3-512.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with HMAC-SHA3-512.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      HMAC-SHA3-512.cob
+*>
+*> Purpose:      Computes a keyed HMAC-SHA3-512 message authentication
+*>               code (RFC 2104, with SHA3-512 as the underlying hash),
+*>               built on the same SHA3-512 parameter set (rate 576 /
+*>               capacity 1024 / suffix X"06") that SHA3-512.cob drives,
+*>               via the SHA3-STREAM.cob absorb/final calls. This lets
+*>               outbound partner transmissions carry an authentication
+*>               code a shared-secret holder can verify, rather than a
+*>               plain checksum anyone could recompute.
+*>
+*> Author:       cobsha3 maintainers
+*>
+*> Date-Written: 2026.08.09
+*>
+*> Tectonics:    cobc -m -free HMAC-SHA3-512.cob SHA3-STREAM.cob KECCAK.o
+*>
+*> Usage:        CALL "HMAC-SHA3-512" USING the shared secret key and
+*>               its byte length, the message and its byte length, and
+*>               a 64-byte output field to receive the MAC.
+*>
+*>******************************************************************************
+*> Date       Name / Change description
+*> ========== ==================================================================
+*> 2026.08.09 cobsha3 maintainers:
+*>            - First version created.
+*> 2026.08.09 cobsha3 maintainers:
+*>            - Zero-pad the K0 key block explicitly with LOW-VALUES
+*>              instead of INITIALIZE, which pads PIC X items with
+*>              SPACE on this dialect - the space-padded block did not
+*>              match the RFC 2104 construction and would not
+*>              interoperate with a standard HMAC-SHA3-512 verifier.
+*>------------------------------------------------------------------------------
+*> yyyy.mm.dd
+*>
+*>******************************************************************************
+
+
+*>******************************************************************************
+*> Module to compute HMAC-SHA3-512(key, message).
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. HMAC-SHA3-512.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+
+*> SHA3-512's rate, in bytes (576 bits / 8) - the HMAC key block size.
+ 01 WS-HMAC-RATE-BYTES                 BINARY-DOUBLE UNSIGNED VALUE 72.
+ 01 WS-HMAC-DIGEST-BYTES               BINARY-DOUBLE UNSIGNED VALUE 64.
+
+ 01 WS-HMAC-KEY-BLOCK                  PIC X(72).
+ 01 WS-HMAC-IPAD-BLOCK                 PIC X(72).
+ 01 WS-HMAC-OPAD-BLOCK                 PIC X(72).
+ 01 WS-HMAC-INNER-DIGEST               PIC X(64).
+
+*> byte-wise XOR is done with a translate table: every value the
+*> identity table holds at position N is replaced by whatever the ipad
+*> or opad table holds at that same position N, i.e. N XOR 0x36/0x5C.
+ 01 WS-XOR-IDENT-TABLE                 PIC X(256).
+ 01 WS-XOR-IPAD-TABLE                  PIC X(256).
+ 01 WS-XOR-OPAD-TABLE                  PIC X(256).
+
+*> linkage work area for SHA3-STREAM.cob
+ 01 WS-STREAM-ALGORITHM                PIC X(08) VALUE "512".
+ 01 WS-STREAM-FUNCTION-CODE            PIC X(01).
+ 01 WS-STREAM-OUTPUT                   PIC X(64).
+ 01 WS-STREAM-OUTPUT-LEN               BINARY-DOUBLE UNSIGNED VALUE 64.
+
+ LINKAGE SECTION.
+ 01 LNK-HMAC-KEY                       PIC X ANY LENGTH.
+ 01 LNK-HMAC-KEY-BYTE-LEN              BINARY-DOUBLE UNSIGNED.
+ 01 LNK-HMAC-MESSAGE                   PIC X ANY LENGTH.
+ 01 LNK-HMAC-MESSAGE-BYTE-LEN          BINARY-DOUBLE UNSIGNED.
+ 01 LNK-HMAC-OUTPUT                    PIC X ANY LENGTH.
+
+ PROCEDURE DIVISION USING LNK-HMAC-KEY
+                          LNK-HMAC-KEY-BYTE-LEN
+                          LNK-HMAC-MESSAGE
+                          LNK-HMAC-MESSAGE-BYTE-LEN
+                          LNK-HMAC-OUTPUT.
+
+*>------------------------------------------------------------------------------
+ MAIN-HMAC-SHA3-512 SECTION.
+*>------------------------------------------------------------------------------
+
+    IF FUNCTION LENGTH(LNK-HMAC-OUTPUT) < WS-HMAC-DIGEST-BYTES
+       MOVE 16 TO RETURN-CODE
+       GOBACK
+    END-IF
+
+    PERFORM 1000-INIT-XOR-TABLES
+    PERFORM 2000-BUILD-KEY-BLOCK
+    PERFORM 3000-INNER-HASH
+    PERFORM 4000-OUTER-HASH
+
+    MOVE 0 TO RETURN-CODE
+    GOBACK
+
+    .
+ MAIN-HMAC-SHA3-512-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Loads the identity/ipad/opad translate tables used by INSPECT
+*> CONVERTING to XOR a byte string against a constant pad byte.
+*>------------------------------------------------------------------------------
+ 1000-INIT-XOR-TABLES.
+*>------------------------------------------------------------------------------
+
+    MOVE X"000102030405060708090a0b0c0d0e0f101112131415161718191a1b1c1d1e1f"
+      TO WS-XOR-IDENT-TABLE(1:32)
+    MOVE X"202122232425262728292a2b2c2d2e2f303132333435363738393a3b3c3d3e3f"
+      TO WS-XOR-IDENT-TABLE(33:32)
+    MOVE X"404142434445464748494a4b4c4d4e4f505152535455565758595a5b5c5d5e5f"
+      TO WS-XOR-IDENT-TABLE(65:32)
+    MOVE X"606162636465666768696a6b6c6d6e6f707172737475767778797a7b7c7d7e7f"
+      TO WS-XOR-IDENT-TABLE(97:32)
+    MOVE X"808182838485868788898a8b8c8d8e8f909192939495969798999a9b9c9d9e9f"
+      TO WS-XOR-IDENT-TABLE(129:32)
+    MOVE X"a0a1a2a3a4a5a6a7a8a9aaabacadaeafb0b1b2b3b4b5b6b7b8b9babbbcbdbebf"
+      TO WS-XOR-IDENT-TABLE(161:32)
+    MOVE X"c0c1c2c3c4c5c6c7c8c9cacbcccdcecfd0d1d2d3d4d5d6d7d8d9dadbdcdddedf"
+      TO WS-XOR-IDENT-TABLE(193:32)
+    MOVE X"e0e1e2e3e4e5e6e7e8e9eaebecedeeeff0f1f2f3f4f5f6f7f8f9fafbfcfdfeff"
+      TO WS-XOR-IDENT-TABLE(225:32)
+
+    MOVE X"36373435323330313e3f3c3d3a3b383926272425222320212e2f2c2d2a2b2829"
+      TO WS-XOR-IPAD-TABLE(1:32)
+    MOVE X"16171415121310111e1f1c1d1a1b181906070405020300010e0f0c0d0a0b0809"
+      TO WS-XOR-IPAD-TABLE(33:32)
+    MOVE X"76777475727370717e7f7c7d7a7b787966676465626360616e6f6c6d6a6b6869"
+      TO WS-XOR-IPAD-TABLE(65:32)
+    MOVE X"56575455525350515e5f5c5d5a5b585946474445424340414e4f4c4d4a4b4849"
+      TO WS-XOR-IPAD-TABLE(97:32)
+    MOVE X"b6b7b4b5b2b3b0b1bebfbcbdbabbb8b9a6a7a4a5a2a3a0a1aeafacadaaaba8a9"
+      TO WS-XOR-IPAD-TABLE(129:32)
+    MOVE X"96979495929390919e9f9c9d9a9b989986878485828380818e8f8c8d8a8b8889"
+      TO WS-XOR-IPAD-TABLE(161:32)
+    MOVE X"f6f7f4f5f2f3f0f1fefffcfdfafbf8f9e6e7e4e5e2e3e0e1eeefecedeaebe8e9"
+      TO WS-XOR-IPAD-TABLE(193:32)
+    MOVE X"d6d7d4d5d2d3d0d1dedfdcdddadbd8d9c6c7c4c5c2c3c0c1cecfcccdcacbc8c9"
+      TO WS-XOR-IPAD-TABLE(225:32)
+
+    MOVE X"5c5d5e5f58595a5b54555657505152534c4d4e4f48494a4b4445464740414243"
+      TO WS-XOR-OPAD-TABLE(1:32)
+    MOVE X"7c7d7e7f78797a7b74757677707172736c6d6e6f68696a6b6465666760616263"
+      TO WS-XOR-OPAD-TABLE(33:32)
+    MOVE X"1c1d1e1f18191a1b14151617101112130c0d0e0f08090a0b0405060700010203"
+      TO WS-XOR-OPAD-TABLE(65:32)
+    MOVE X"3c3d3e3f38393a3b34353637303132332c2d2e2f28292a2b2425262720212223"
+      TO WS-XOR-OPAD-TABLE(97:32)
+    MOVE X"dcdddedfd8d9dadbd4d5d6d7d0d1d2d3cccdcecfc8c9cacbc4c5c6c7c0c1c2c3"
+      TO WS-XOR-OPAD-TABLE(129:32)
+    MOVE X"fcfdfefff8f9fafbf4f5f6f7f0f1f2f3ecedeeefe8e9eaebe4e5e6e7e0e1e2e3"
+      TO WS-XOR-OPAD-TABLE(161:32)
+    MOVE X"9c9d9e9f98999a9b94959697909192938c8d8e8f88898a8b8485868780818283"
+      TO WS-XOR-OPAD-TABLE(193:32)
+    MOVE X"bcbdbebfb8b9babbb4b5b6b7b0b1b2b3acadaeafa8a9aaaba4a5a6a7a0a1a2a3"
+      TO WS-XOR-OPAD-TABLE(225:32)
+
+    .
+ 1000-INIT-XOR-TABLES-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Produces the block-sized key K0: the key as-is, zero-padded, if it
+*> fits in one rate block, otherwise SHA3-512(key), zero-padded.
+*>------------------------------------------------------------------------------
+ 2000-BUILD-KEY-BLOCK.
+*>------------------------------------------------------------------------------
+
+    MOVE LOW-VALUES TO WS-HMAC-KEY-BLOCK
+
+    IF LNK-HMAC-KEY-BYTE-LEN > WS-HMAC-RATE-BYTES
+       MOVE "I" TO WS-STREAM-FUNCTION-CODE
+       CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                                WS-STREAM-FUNCTION-CODE
+                                LNK-HMAC-KEY
+                                LNK-HMAC-KEY-BYTE-LEN
+                                WS-STREAM-OUTPUT
+                                WS-STREAM-OUTPUT-LEN
+       END-CALL
+
+       MOVE "A" TO WS-STREAM-FUNCTION-CODE
+       CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                                WS-STREAM-FUNCTION-CODE
+                                LNK-HMAC-KEY
+                                LNK-HMAC-KEY-BYTE-LEN
+                                WS-STREAM-OUTPUT
+                                WS-STREAM-OUTPUT-LEN
+       END-CALL
+
+       MOVE "F" TO WS-STREAM-FUNCTION-CODE
+       CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                                WS-STREAM-FUNCTION-CODE
+                                LNK-HMAC-KEY
+                                LNK-HMAC-KEY-BYTE-LEN
+                                WS-STREAM-OUTPUT
+                                WS-STREAM-OUTPUT-LEN
+       END-CALL
+
+       MOVE WS-STREAM-OUTPUT TO WS-HMAC-KEY-BLOCK(1:64)
+    ELSE
+       IF LNK-HMAC-KEY-BYTE-LEN > 0
+          MOVE LNK-HMAC-KEY(1:LNK-HMAC-KEY-BYTE-LEN)
+            TO WS-HMAC-KEY-BLOCK(1:LNK-HMAC-KEY-BYTE-LEN)
+       END-IF
+    END-IF
+
+    .
+ 2000-BUILD-KEY-BLOCK-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Inner hash = SHA3-512((K0 XOR ipad) || message).
+*>------------------------------------------------------------------------------
+ 3000-INNER-HASH.
+*>------------------------------------------------------------------------------
+
+    MOVE WS-HMAC-KEY-BLOCK TO WS-HMAC-IPAD-BLOCK
+    INSPECT WS-HMAC-IPAD-BLOCK CONVERTING WS-XOR-IDENT-TABLE
+                                        TO WS-XOR-IPAD-TABLE
+
+    MOVE "I" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             WS-HMAC-IPAD-BLOCK
+                             WS-HMAC-RATE-BYTES
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    MOVE "A" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             WS-HMAC-IPAD-BLOCK
+                             WS-HMAC-RATE-BYTES
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    IF LNK-HMAC-MESSAGE-BYTE-LEN > 0
+       MOVE "A" TO WS-STREAM-FUNCTION-CODE
+       CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                                WS-STREAM-FUNCTION-CODE
+                                LNK-HMAC-MESSAGE
+                                LNK-HMAC-MESSAGE-BYTE-LEN
+                                WS-STREAM-OUTPUT
+                                WS-STREAM-OUTPUT-LEN
+       END-CALL
+    END-IF
+
+    MOVE "F" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             WS-HMAC-IPAD-BLOCK
+                             WS-HMAC-RATE-BYTES
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    MOVE WS-STREAM-OUTPUT TO WS-HMAC-INNER-DIGEST
+
+    .
+ 3000-INNER-HASH-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Outer hash = SHA3-512((K0 XOR opad) || inner hash) - the HMAC value.
+*>------------------------------------------------------------------------------
+ 4000-OUTER-HASH.
+*>------------------------------------------------------------------------------
+
+    MOVE WS-HMAC-KEY-BLOCK TO WS-HMAC-OPAD-BLOCK
+    INSPECT WS-HMAC-OPAD-BLOCK CONVERTING WS-XOR-IDENT-TABLE
+                                        TO WS-XOR-OPAD-TABLE
+
+    MOVE "I" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             WS-HMAC-OPAD-BLOCK
+                             WS-HMAC-RATE-BYTES
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    MOVE "A" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             WS-HMAC-OPAD-BLOCK
+                             WS-HMAC-RATE-BYTES
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    MOVE "A" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             WS-HMAC-INNER-DIGEST
+                             WS-HMAC-DIGEST-BYTES
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    MOVE "F" TO WS-STREAM-FUNCTION-CODE
+    CALL "SHA3-STREAM" USING WS-STREAM-ALGORITHM
+                             WS-STREAM-FUNCTION-CODE
+                             WS-HMAC-OPAD-BLOCK
+                             WS-HMAC-RATE-BYTES
+                             WS-STREAM-OUTPUT
+                             WS-STREAM-OUTPUT-LEN
+    END-CALL
+
+    MOVE WS-STREAM-OUTPUT TO LNK-HMAC-OUTPUT(1:64)
+
+    .
+ 4000-OUTER-HASH-EX.
+    EXIT.
+
+ END PROGRAM HMAC-SHA3-512.
