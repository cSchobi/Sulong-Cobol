@@ -2,16 +2,25 @@
  PROGRAM-ID. TESTSHA3-256.
 
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT TESTRPT-FILE ASSIGN TO "TESTRPT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-TESTRPT-STATUS.
 
  DATA DIVISION.
+ FILE SECTION.
+ FD  TESTRPT-FILE.
+ 01  TESTRPT-REC                       PIC X(80).
+
  WORKING-STORAGE SECTION.
- 01 WS-STRING-1MB                      PIC X(1000000). 
+ 01 WS-STRING-1MB                      PIC X(1000000).
 
-*> input fields 
+*> input fields
  01 WS-INPUT                           PIC X(200).
  01 WS-INPUT-BYTE-LEN                  BINARY-DOUBLE UNSIGNED.
 
-*> output fields 
+*> output fields
  01 WS-SHA3-224-OUTPUT                 PIC X(28).
  01 WS-SHA3-256-OUTPUT                 PIC X(32).
  01 WS-SHA3-384-OUTPUT                 PIC X(48).
@@ -21,46 +30,61 @@
  01 WS-SHAKE256-OUTPUT                 PIC X(1024).
  01 WS-SHAKE256-OUTPUT-BYTE-LEN        BINARY-DOUBLE UNSIGNED.
 
- *> interoperability fields
- 01 WS-SHA3-256-JS-POINTER             PROGRAM-POINTER.
- 01 WS-JS                              PIC X(3).
- 01 WS-SHA3-256-JS-FILENAME            PIC X(50).
-   
+*> persistent dated test-results log work area
+ 01 WS-TESTRPT-STATUS                  PIC X(02).
+ 01 WS-TESTRPT-TIMESTAMP               PIC X(21).
+ 01 WS-TESTRPT-CASE                    PIC X(30).
+ 01 WS-TESTRPT-RESULT                  PIC X(06).
+
  PROCEDURE DIVISION.
 
 *>------------------------------------------------------------------------------
  MAIN-TESTSHA3-256 SECTION.
 *>------------------------------------------------------------------------------
 
-    MOVE Z'js' TO WS-JS.
-    MOVE Z'SHA3-256.js' TO WS-SHA3-256-JS-FILENAME.
-
-    *> get javascript function
-    CALL STATIC "polyglot_eval_file" using
-              WS-JS
-              WS-SHA3-256-JS-FILENAME
-              returning WS-SHA3-256-JS-POINTER
-    END-CALL
+    OPEN OUTPUT TESTRPT-FILE
+    IF WS-TESTRPT-STATUS NOT = "00"
+       DISPLAY "TESTSHA3-256: unable to open TESTRPT, status "
+               WS-TESTRPT-STATUS
+    END-IF
 
 *>  SHA3-256 module test
-*>  ====================    
-*>  Test case 1 
+*>  ====================
+*>  Test case 1
     PERFORM TEST-SHA3-256-1
-    
-*>  Test case 2 
+
+*>  Test case 2
     PERFORM TEST-SHA3-256-2
- 
-*>  Test case 3 
+
+*>  Test case 3
     PERFORM TEST-SHA3-256-3
 
-*>  Test case 4 
+*>  Test case 4
     PERFORM TEST-SHA3-256-4
-    
-*>  Test case 5 
+
+*>  Test case 5
     PERFORM TEST-SHA3-256-5
-   
+
+*>  SHA3-224 module test
+*>  ====================
+    PERFORM TEST-SHA3-224-1
+
+*>  SHA3-384 module test
+*>  ====================
+    PERFORM TEST-SHA3-384-1
+
+*>  SHAKE128 module test
+*>  ====================
+    PERFORM TEST-SHAKE128-1
+
+*>  SHAKE256 module test
+*>  ====================
+    PERFORM TEST-SHAKE256-1
+
+    CLOSE TESTRPT-FILE
+
     STOP RUN
-    
+
     .
  MAIN-TESTSHA3-256-EX.
     EXIT.
@@ -85,19 +109,23 @@
     MOVE "abc" TO WS-INPUT
     MOVE 3     TO WS-INPUT-BYTE-LEN  
     
-    CALL WS-SHA3-256-JS-POINTER USING WS-INPUT
+    CALL "SHA3-256" USING WS-INPUT
                           WS-INPUT-BYTE-LEN
                           WS-SHA3-256-OUTPUT
     END-CALL
 
+    MOVE "SHA3-256 test case 1" TO WS-TESTRPT-CASE
     IF WS-SHA3-256-OUTPUT =
-       X"3a985da74fe225b2045c172d6bd390bd855f086e3e9d525b46bfe24511431532"    
+       X"3a985da74fe225b2045c172d6bd390bd855f086e3e9d525b46bfe24511431532"
     THEN
        DISPLAY "SHA3-256 test case 1 passed."     END-DISPLAY
+       MOVE "PASS" TO WS-TESTRPT-RESULT
     ELSE
        DISPLAY "Error in SHA3-256 test case 1!!!" END-DISPLAY
+       MOVE "FAIL" TO WS-TESTRPT-RESULT
     END-IF
-    
+    PERFORM 9000-WRITE-TEST-RESULT
+
     .
  TEST-SHA3-256-1-EX.
     EXIT.
@@ -122,19 +150,23 @@
     MOVE " " TO WS-INPUT
     MOVE 0   TO WS-INPUT-BYTE-LEN  
     
-    CALL WS-SHA3-256-JS-POINTER USING WS-INPUT
+    CALL "SHA3-256" USING WS-INPUT
                                       WS-INPUT-BYTE-LEN
                                       WS-SHA3-256-OUTPUT
     END-CALL
 
+    MOVE "SHA3-256 test case 2" TO WS-TESTRPT-CASE
     IF WS-SHA3-256-OUTPUT =
-       X"a7ffc6f8bf1ed76651c14756a061d662f580ff4de43b49fa82d80a4b80f8434a"    
+       X"a7ffc6f8bf1ed76651c14756a061d662f580ff4de43b49fa82d80a4b80f8434a"
     THEN
        DISPLAY "SHA3-256 test case 2 passed."     END-DISPLAY
+       MOVE "PASS" TO WS-TESTRPT-RESULT
     ELSE
        DISPLAY "Error in SHA3-256 test case 2!!!" END-DISPLAY
+       MOVE "FAIL" TO WS-TESTRPT-RESULT
     END-IF
-    
+    PERFORM 9000-WRITE-TEST-RESULT
+
     .
  TEST-SHA3-256-2-EX.
     EXIT.
@@ -160,19 +192,23 @@
       TO WS-INPUT
     MOVE 56 TO WS-INPUT-BYTE-LEN  
     
-    CALL WS-SHA3-256-JS-POINTER USING WS-INPUT
+    CALL "SHA3-256" USING WS-INPUT
                           WS-INPUT-BYTE-LEN
                           WS-SHA3-256-OUTPUT
     END-CALL
 
+    MOVE "SHA3-256 test case 3" TO WS-TESTRPT-CASE
     IF WS-SHA3-256-OUTPUT =
-       X"41c0dba2a9d6240849100376a8235e2c82e1b9998a999e21db32dd97496d3376"    
+       X"41c0dba2a9d6240849100376a8235e2c82e1b9998a999e21db32dd97496d3376"
     THEN
        DISPLAY "SHA3-256 test case 3 passed."     END-DISPLAY
+       MOVE "PASS" TO WS-TESTRPT-RESULT
     ELSE
        DISPLAY "Error in SHA3-256 test case 3!!!" END-DISPLAY
+       MOVE "FAIL" TO WS-TESTRPT-RESULT
     END-IF
-    
+    PERFORM 9000-WRITE-TEST-RESULT
+
     .
  TEST-SHA3-256-3-EX.
     EXIT.
@@ -200,19 +236,23 @@
       TO WS-INPUT
     MOVE 112 TO WS-INPUT-BYTE-LEN  
     
-    CALL WS-SHA3-256-JS-POINTER USING WS-INPUT
+    CALL "SHA3-256" USING WS-INPUT
                           WS-INPUT-BYTE-LEN
                           WS-SHA3-256-OUTPUT
     END-CALL
 
+    MOVE "SHA3-256 test case 4" TO WS-TESTRPT-CASE
     IF WS-SHA3-256-OUTPUT =
-       X"916f6061fe879741ca6469b43971dfdb28b1a32dc36cb3254e812be27aad1d18"    
+       X"916f6061fe879741ca6469b43971dfdb28b1a32dc36cb3254e812be27aad1d18"
     THEN
        DISPLAY "SHA3-256 test case 4 passed."     END-DISPLAY
+       MOVE "PASS" TO WS-TESTRPT-RESULT
     ELSE
        DISPLAY "Error in SHA3-256 test case 4!!!" END-DISPLAY
+       MOVE "FAIL" TO WS-TESTRPT-RESULT
     END-IF
-    
+    PERFORM 9000-WRITE-TEST-RESULT
+
     .
  TEST-SHA3-256-4-EX.
     EXIT.
@@ -237,22 +277,219 @@
     MOVE ALL "a" TO WS-STRING-1MB
     MOVE 1000000 TO WS-INPUT-BYTE-LEN  
     
-    CALL WS-SHA3-256-JS-POINTER USING WS-STRING-1MB
+    CALL "SHA3-256" USING WS-STRING-1MB
                           WS-INPUT-BYTE-LEN
                           WS-SHA3-256-OUTPUT
     END-CALL
 
+    MOVE "SHA3-256 test case 5" TO WS-TESTRPT-CASE
     IF WS-SHA3-256-OUTPUT =
-       X"5c8875ae474a3634ba4fd55ec85bffd661f32aca75c6d699d0cdcb6c115891c1"    
+       X"5c8875ae474a3634ba4fd55ec85bffd661f32aca75c6d699d0cdcb6c115891c1"
     THEN
        DISPLAY "SHA3-256 test case 5 passed."     END-DISPLAY
+       MOVE "PASS" TO WS-TESTRPT-RESULT
     ELSE
        DISPLAY "Error in SHA3-256 test case 5!!!" END-DISPLAY
+       MOVE "FAIL" TO WS-TESTRPT-RESULT
     END-IF
-    
+    PERFORM 9000-WRITE-TEST-RESULT
+
     .
  TEST-SHA3-256-5-EX.
     EXIT.
 
 *>------------------------------------------------------------------------------
+ TEST-SHA3-224-1 SECTION.
+*>------------------------------------------------------------------------------
+
+*>  Test case 1
+    INITIALIZE WS-SHA3-224-OUTPUT
+
+    DISPLAY " " END-DISPLAY
+    DISPLAY "-------------------------------------------" END-DISPLAY
+    DISPLAY "SHA3-224 test case 1:" END-DISPLAY
+    DISPLAY "Input message: ""abc"", the bit string (0x)616263"-
+            " of length 24 bits."   END-DISPLAY
+    DISPLAY "Expected output:"      END-DISPLAY
+    DISPLAY "e642824c3f8cf24a d09234ee7d3c766f c9a3a5168d0c94ad "-
+            "73b46fdf"
+    END-DISPLAY
+
+    MOVE "abc" TO WS-INPUT
+    MOVE 3     TO WS-INPUT-BYTE-LEN
+
+    CALL "SHA3-224" USING WS-INPUT
+                          WS-INPUT-BYTE-LEN
+                          WS-SHA3-224-OUTPUT
+    END-CALL
+
+    MOVE "SHA3-224 test case 1" TO WS-TESTRPT-CASE
+    IF WS-SHA3-224-OUTPUT =
+       X"e642824c3f8cf24ad09234ee7d3c766fc9a3a5168d0c94ad73b46fdf"
+    THEN
+       DISPLAY "SHA3-224 test case 1 passed."     END-DISPLAY
+       MOVE "PASS" TO WS-TESTRPT-RESULT
+    ELSE
+       DISPLAY "Error in SHA3-224 test case 1!!!" END-DISPLAY
+       MOVE "FAIL" TO WS-TESTRPT-RESULT
+    END-IF
+    PERFORM 9000-WRITE-TEST-RESULT
+
+    .
+ TEST-SHA3-224-1-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ TEST-SHA3-384-1 SECTION.
+*>------------------------------------------------------------------------------
+
+*>  Test case 1
+    INITIALIZE WS-SHA3-384-OUTPUT
+
+    DISPLAY " " END-DISPLAY
+    DISPLAY "-------------------------------------------" END-DISPLAY
+    DISPLAY "SHA3-384 test case 1:" END-DISPLAY
+    DISPLAY "Input message: ""abc"", the bit string (0x)616263"-
+            " of length 24 bits."   END-DISPLAY
+    DISPLAY "Expected output:"      END-DISPLAY
+    DISPLAY "ec01498288516fc9 26459f58e2c6ad8d f9b473cb0fc08c25 "-
+            "96da7cf0e49be4b2 98d88cea927ac7f5 39f1edf228376d25"
+    END-DISPLAY
+
+    MOVE "abc" TO WS-INPUT
+    MOVE 3     TO WS-INPUT-BYTE-LEN
+
+    CALL "SHA3-384" USING WS-INPUT
+                          WS-INPUT-BYTE-LEN
+                          WS-SHA3-384-OUTPUT
+    END-CALL
+
+    MOVE "SHA3-384 test case 1" TO WS-TESTRPT-CASE
+    IF WS-SHA3-384-OUTPUT =
+       X"ec01498288516fc926459f58e2c6ad8df9b473cb0fc08c2596da7cf0e49be4b298d88cea927ac7f539f1edf228376d25"
+    THEN
+       DISPLAY "SHA3-384 test case 1 passed."     END-DISPLAY
+       MOVE "PASS" TO WS-TESTRPT-RESULT
+    ELSE
+       DISPLAY "Error in SHA3-384 test case 1!!!" END-DISPLAY
+       MOVE "FAIL" TO WS-TESTRPT-RESULT
+    END-IF
+    PERFORM 9000-WRITE-TEST-RESULT
+
+    .
+ TEST-SHA3-384-1-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ TEST-SHAKE128-1 SECTION.
+*>------------------------------------------------------------------------------
+
+*>  Test case 1 - first 32 output bytes
+    INITIALIZE WS-SHAKE128-OUTPUT
+
+    DISPLAY " " END-DISPLAY
+    DISPLAY "-------------------------------------------" END-DISPLAY
+    DISPLAY "SHAKE128 test case 1:" END-DISPLAY
+    DISPLAY "Input message: ""abc"", the bit string (0x)616263"-
+            " of length 24 bits, 32 bytes of output."   END-DISPLAY
+    DISPLAY "Expected output:"      END-DISPLAY
+    DISPLAY "5881092dd818bf5c f8a3ddb793fbcba7 4097d5c526a6d35f "-
+            "97b83351940f2cc8"
+    END-DISPLAY
+
+    MOVE "abc" TO WS-INPUT
+    MOVE 3     TO WS-INPUT-BYTE-LEN
+    MOVE 32    TO WS-SHAKE128-OUTPUT-BYTE-LEN
+
+    CALL "SHAKE128" USING WS-INPUT
+                          WS-INPUT-BYTE-LEN
+                          WS-SHAKE128-OUTPUT
+                          WS-SHAKE128-OUTPUT-BYTE-LEN
+    END-CALL
+
+    MOVE "SHAKE128 test case 1" TO WS-TESTRPT-CASE
+    IF WS-SHAKE128-OUTPUT(1:32) =
+       X"5881092dd818bf5cf8a3ddb793fbcba74097d5c526a6d35f97b83351940f2cc8"
+    THEN
+       DISPLAY "SHAKE128 test case 1 passed."     END-DISPLAY
+       MOVE "PASS" TO WS-TESTRPT-RESULT
+    ELSE
+       DISPLAY "Error in SHAKE128 test case 1!!!" END-DISPLAY
+       MOVE "FAIL" TO WS-TESTRPT-RESULT
+    END-IF
+    PERFORM 9000-WRITE-TEST-RESULT
+
+    .
+ TEST-SHAKE128-1-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ TEST-SHAKE256-1 SECTION.
+*>------------------------------------------------------------------------------
+
+*>  Test case 1 - first 32 output bytes
+    INITIALIZE WS-SHAKE256-OUTPUT
+
+    DISPLAY " " END-DISPLAY
+    DISPLAY "-------------------------------------------" END-DISPLAY
+    DISPLAY "SHAKE256 test case 1:" END-DISPLAY
+    DISPLAY "Input message: ""abc"", the bit string (0x)616263"-
+            " of length 24 bits, 32 bytes of output."   END-DISPLAY
+    DISPLAY "Expected output:"      END-DISPLAY
+    DISPLAY "483366601360a877 1c6863080cc4114d 8db44530f8f1e1ee "-
+            "4f94ea37e78b5739"
+    END-DISPLAY
+
+    MOVE "abc" TO WS-INPUT
+    MOVE 3     TO WS-INPUT-BYTE-LEN
+    MOVE 32    TO WS-SHAKE256-OUTPUT-BYTE-LEN
+
+    CALL "SHAKE256" USING WS-INPUT
+                          WS-INPUT-BYTE-LEN
+                          WS-SHAKE256-OUTPUT
+                          WS-SHAKE256-OUTPUT-BYTE-LEN
+    END-CALL
+
+    MOVE "SHAKE256 test case 1" TO WS-TESTRPT-CASE
+    IF WS-SHAKE256-OUTPUT(1:32) =
+       X"483366601360a8771c6863080cc4114d8db44530f8f1e1ee4f94ea37e78b5739"
+    THEN
+       DISPLAY "SHAKE256 test case 1 passed."     END-DISPLAY
+       MOVE "PASS" TO WS-TESTRPT-RESULT
+    ELSE
+       DISPLAY "Error in SHAKE256 test case 1!!!" END-DISPLAY
+       MOVE "FAIL" TO WS-TESTRPT-RESULT
+    END-IF
+    PERFORM 9000-WRITE-TEST-RESULT
+
+    .
+ TEST-SHAKE256-1-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+*> Appends one date-stamped PASS/FAIL line to the retained TESTRPT
+*> dataset for the test case named in WS-TESTRPT-CASE, so the outcome
+*> of today's regression run survives even when sysout is not kept.
+*>------------------------------------------------------------------------------
+ 9000-WRITE-TEST-RESULT SECTION.
+*>------------------------------------------------------------------------------
+
+    MOVE FUNCTION CURRENT-DATE TO WS-TESTRPT-TIMESTAMP
+
+    STRING WS-TESTRPT-TIMESTAMP DELIMITED BY SIZE
+           " "                  DELIMITED BY SIZE
+           WS-TESTRPT-CASE      DELIMITED BY SIZE
+           " "                  DELIMITED BY SIZE
+           WS-TESTRPT-RESULT    DELIMITED BY SIZE
+      INTO TESTRPT-REC
+    END-STRING
+
+    IF WS-TESTRPT-STATUS = "00"
+       WRITE TESTRPT-REC
+    END-IF
+
+    .
+ 9000-WRITE-TEST-RESULT-EX.
+    EXIT.
+
  END PROGRAM TESTSHA3-256.
