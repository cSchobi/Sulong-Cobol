@@ -0,0 +1,97 @@
+*>******************************************************************************
+*>  This file is part of cobsha3.
+*>
+*>  SHAKE256.cob is free software: you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public License as
+*>  published by the Free Software Foundation, either version 3 of the License,
+*>  or (at your option) any later version.
+*>
+*>  SHAKE256.cob is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.
+*>  See the GNU Lesser General Public License for more details.
+*>
+*>  You should have received a copy of the GNU Lesser General Public License
+*>  along with SHAKE256.cob.
+*>  If not, see <http://www.gnu.org/licenses/>.
+*>******************************************************************************
+
+*>******************************************************************************
+*> Program:      SHAKE256.cob
+*>
+*> Purpose:      This module computes the SHAKE256 extendable-output
+*>               function on the input message. Unlike the fixed-length
+*>               SHA3-nnn modules, the caller chooses the output length
+*>               by setting LNK-SHAKE256-OUTPUT-BYTE-LEN before the call.
+*>
+*> Author:       cobsha3 maintainers
+*>
+*> Date-Written: 2026.08.09
+*>
+*> Tectonics:    cobc -m -free SHAKE256.cob KECCAK.o
+*>
+*> Usage:        Call this module in your application. The caller is
+*>               responsible for sizing LNK-SHAKE256-OUTPUT to at least
+*>               LNK-SHAKE256-OUTPUT-BYTE-LEN bytes.
+*>
+*>******************************************************************************
+*> Date       Name / Change description
+*> ========== ==================================================================
+*> 2026.08.09 cobsha3 maintainers:
+*>            - First version created, built on the SHA3-512.cob pattern
+*>              with a caller-supplied output length (XOF).
+*>------------------------------------------------------------------------------
+*> yyyy.mm.dd
+*>
+*>******************************************************************************
+
+
+*>******************************************************************************
+*> Module to compute SHAKE256 on the input message.
+*> The output length is variable and supplied by the caller.
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. SHAKE256.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 LNK-KECCAK-RATE                    BINARY-LONG UNSIGNED.
+ 01 LNK-KECCAK-CAPACITY                BINARY-LONG UNSIGNED.
+ 01 LNK-KECCAK-DELIMITED-SUFFIX        PIC X.
+
+ LINKAGE SECTION.
+ 01 LNK-SHAKE256-INPUT                 PIC X ANY LENGTH.
+ 01 LNK-SHAKE256-INPUT-BYTE-LEN        BINARY-DOUBLE UNSIGNED.
+ 01 LNK-SHAKE256-OUTPUT                PIC X ANY LENGTH.
+ 01 LNK-SHAKE256-OUTPUT-BYTE-LEN       BINARY-DOUBLE UNSIGNED.
+
+ PROCEDURE DIVISION USING LNK-SHAKE256-INPUT
+                          LNK-SHAKE256-INPUT-BYTE-LEN
+                          LNK-SHAKE256-OUTPUT
+                          LNK-SHAKE256-OUTPUT-BYTE-LEN.
+
+*>------------------------------------------------------------------------------
+ MAIN-SHAKE256 SECTION.
+*>------------------------------------------------------------------------------
+
+    MOVE 1088   TO LNK-KECCAK-RATE
+    MOVE 512    TO LNK-KECCAK-CAPACITY
+    MOVE X"1F"  TO LNK-KECCAK-DELIMITED-SUFFIX
+
+    CALL "KECCAK" USING LNK-KECCAK-RATE
+                        LNK-KECCAK-CAPACITY
+                        LNK-SHAKE256-INPUT
+                        LNK-SHAKE256-INPUT-BYTE-LEN
+                        LNK-KECCAK-DELIMITED-SUFFIX
+                        LNK-SHAKE256-OUTPUT
+                        LNK-SHAKE256-OUTPUT-BYTE-LEN
+    END-CALL
+
+    GOBACK
+
+    .
+ MAIN-SHAKE256-EX.
+    EXIT.
+ END PROGRAM SHAKE256.
