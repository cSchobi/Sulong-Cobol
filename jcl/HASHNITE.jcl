@@ -0,0 +1,71 @@
+//HASHNITE JOB (ACCTNO,DEPT),'NIGHTLY HASH VERIFY',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID,
+//             REGION=0M
+//*
+//*********************************************************************
+//* HASHNITE - NIGHTLY PARTNER-FILE HASH VERIFICATION
+//*
+//* STEP010 (HASHRUN)   COMPUTES A SHA3-512 DIGEST FOR EVERY DATASET
+//*                      NAMED IN THE MANIFEST AND CATALOGS A NEW
+//*                      GENERATION OF THE HASH REPORT GDG.
+//*
+//* STEP020 (RECONCILE) RECOMPUTES THE SAME DIGESTS AND COMPARES THEM
+//*                      AGAINST THE EXPECTED VALUES ON FILE, CATALOGING
+//*                      A NEW GENERATION OF THE RECONCILIATION
+//*                      EXCEPTION REPORT GDG. SKIPPED WHEN STEP010
+//*                      ABENDS OR RETURNS A SEVERE CONDITION CODE, SO
+//*                      A HALF-FINISHED HASH RUN NEVER GETS SIGNED OFF
+//*                      AS RECONCILED.
+//*
+//* BOTH STEPS APPEND TO THE SAME RETAINED HASHAUDT AUDIT TRAIL.
+//*
+//* RESTART: IF STEP010 ABENDS PARTWAY THROUGH A LARGE MANIFEST,
+//* RESTART THIS JOB FROM STEP010 AFTER ADDING PARM='RESTART' TO THE
+//* STEP010 EXEC STATEMENT BELOW (OR VIA THE OPERATOR RESTART/PARM
+//* FACILITY) - HASHRUN PICKS UP AFTER THE LAST MANIFEST ENTRY RECORDED
+//* IN ITS HASHCKPT CHECKPOINT DATASET INSTEAD OF RE-HASHING EVERYTHING
+//* ALREADY DONE.
+//*
+//* MOD LOG
+//* ========== =============================================================
+//* 2026.08.09 COBSHA3 MAINTAINERS - FIRST VERSION CREATED.
+//* 2026.08.09 COBSHA3 MAINTAINERS - HASHCKPT REWRITTEN IN PLACE BY HASHRUN
+//*            (OPEN OUTPUT) ON EVERY ENTRY, SO THE DD NEEDS DISP=OLD, NOT
+//*            DISP=MOD, OR THE CHECKPOINT GROWS A RECORD PER ENTRY INSTEAD
+//*            OF HOLDING JUST THE LATEST COUNT. ALLOCATE THE DATASET ONCE
+//*            (E.G. VIA IEFBR14/IDCAMS) BEFORE THE FIRST RUN. ALSO FIXED
+//*            STEP020'S COND TEST, WHICH HAD THE COMPARISON BACKWARDS AND
+//*            SKIPPED STEP020 ON SUCCESS INSTEAD OF ON FAILURE.
+//* 2026.08.09 COBSHA3 MAINTAINERS - HASHRPT NOW KEPT (NOT DELETED) ON AN
+//*            ABENDING STEP010, SO A PARM='RESTART' RERUN CAN OPEN EXTEND
+//*            AND APPEND ITS REMAINING REPORT LINES TO THE SAME (+1)
+//*            GENERATION INSTEAD OF A RESTART SILENTLY CATALOGING A
+//*            REPORT THAT IS MISSING EVERY LINE FROM BEFORE THE ABEND.
+//*********************************************************************
+//*
+//STEP010  EXEC PGM=HASHRUN
+//STEPLIB  DD DSN=PROD.COBSHA3.LOADLIB,DISP=SHR
+//MANIFEST DD DSN=PROD.COBSHA3.MANIFEST,DISP=SHR
+//HASHCKPT DD DSN=PROD.COBSHA3.HASHCKPT,
+//            DISP=(OLD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=9,BLKSIZE=0)
+//HASHRPT  DD DSN=PROD.COBSHA3.HASHRPT(+1),
+//            DISP=(NEW,CATLG,KEEP),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//HASHAUDT DD DSN=PROD.COBSHA3.HASHAUDT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=RECONCILE,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=PROD.COBSHA3.LOADLIB,DISP=SHR
+//CONTROL  DD DSN=PROD.COBSHA3.CONTROL,DISP=SHR
+//RECONRPT DD DSN=PROD.COBSHA3.RECONRPT(+1),
+//            DISP=(NEW,CATLG,DELETE),
+//            SPACE=(CYL,(5,5),RLSE),
+//            DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)
+//HASHAUDT DD DSN=PROD.COBSHA3.HASHAUDT,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSUDUMP DD SYSOUT=*
+//
