@@ -73,28 +73,168 @@ IDENTIFICATION DIVISION.
  PROGRAM-ID. SHA3-256-Wrapper-native.
 
  ENVIRONMENT DIVISION.
+ INPUT-OUTPUT SECTION.
+ FILE-CONTROL.
+     SELECT AUDIT-FILE ASSIGN TO "HASHAUDT"
+         ORGANIZATION IS LINE SEQUENTIAL
+         FILE STATUS IS WS-AUDIT-STATUS.
 
  DATA DIVISION.
+ FILE SECTION.
+ FD  AUDIT-FILE.
+ 01  AUDIT-REC                    PIC X(250).
+
  WORKING-STORAGE SECTION.
+ 01 WS-SHA3-256-DIGEST-LEN        BINARY-DOUBLE UNSIGNED VALUE 32.
+ 01 WS-OUTPUT-AVAIL-LEN           BINARY-DOUBLE UNSIGNED.
+
+*> audit-trail work area
+ 01 WS-AUDIT-STATUS               PIC X(02).
+ 01 WS-AUDIT-TIMESTAMP            PIC X(21).
+ 01 WS-AUDIT-LEN-DISPLAY          PIC Z(18)9.
+ 01 WS-AUDIT-RESULT-TEXT          PIC X(06).
+ 01 WS-AUDIT-DIGEST-HEX           PIC X(064) VALUE SPACES.
+
  LINKAGE SECTION.
  01 LNK-SHA3-256-INPUT            PIC X ANY LENGTH.
  01 LNK-SHA3-256-INPUT-BYTE-LEN   BINARY-DOUBLE UNSIGNED.
  01 LNK-SHA3-256-OUTPUT           PIC X ANY LENGTH.
- 
- PROCEDURE DIVISION USING by reference LNK-SHA3-256-INPUT         
+
+ PROCEDURE DIVISION USING by reference LNK-SHA3-256-INPUT
                           by value LNK-SHA3-256-INPUT-BYTE-LEN
-                          by reference LNK-SHA3-256-OUTPUT.         
+                          by reference LNK-SHA3-256-OUTPUT.
 
  MAIN-SHA3-256-Wrapper-native SECTION.
 
+*>  Fail fast, with a status the caller can inspect, rather than
+*>  letting the CALL "SHA3-256" write past a too-small output field.
+    COMPUTE WS-OUTPUT-AVAIL-LEN = FUNCTION LENGTH(LNK-SHA3-256-OUTPUT)
+
+    IF WS-OUTPUT-AVAIL-LEN < WS-SHA3-256-DIGEST-LEN
+       MOVE 16 TO RETURN-CODE
+       MOVE "FAILED" TO WS-AUDIT-RESULT-TEXT
+       MOVE SPACES TO WS-AUDIT-DIGEST-HEX
+       PERFORM 9000-WRITE-AUDIT-RECORD
+       GOBACK
+    END-IF
 
     CALL "SHA3-256" USING by reference LNK-SHA3-256-INPUT
                           by reference LNK-SHA3-256-INPUT-BYTE-LEN
                           by reference LNK-SHA3-256-OUTPUT
     END-CALL
+
+    MOVE 0 TO RETURN-CODE
+    MOVE "OK" TO WS-AUDIT-RESULT-TEXT
+    CALL "HEXENCODE" USING LNK-SHA3-256-OUTPUT
+                           WS-SHA3-256-DIGEST-LEN
+                           WS-AUDIT-DIGEST-HEX
+    END-CALL
+    PERFORM 9000-WRITE-AUDIT-RECORD
+
     GOBACK
-    
+
     .
  MAIN-SHA3-256-EX.
     EXIT.
- END PROGRAM SHA3-256-Wrapper-native.
\ No newline at end of file
+
+*>------------------------------------------------------------------------------
+*> Appends one chain-of-custody line to the retained audit trail so
+*> every hash computation - successful or not - leaves a record of
+*> what was hashed and when.
+*>------------------------------------------------------------------------------
+ 9000-WRITE-AUDIT-RECORD.
+*>------------------------------------------------------------------------------
+
+    MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+    MOVE LNK-SHA3-256-INPUT-BYTE-LEN TO WS-AUDIT-LEN-DISPLAY
+
+    STRING "SHA3-256-Wrapper-native" DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-TIMESTAMP  DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-LEN-DISPLAY DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-RESULT-TEXT DELIMITED BY SIZE
+           " "                 DELIMITED BY SIZE
+           WS-AUDIT-DIGEST-HEX DELIMITED BY SIZE
+      INTO AUDIT-REC
+    END-STRING
+
+    OPEN EXTEND AUDIT-FILE
+    IF WS-AUDIT-STATUS = "00" OR WS-AUDIT-STATUS = "05"
+       WRITE AUDIT-REC
+       CLOSE AUDIT-FILE
+    ELSE
+       DISPLAY "SHA3-256-Wrapper-native: unable to open HASHAUDT, "
+               "status " WS-AUDIT-STATUS ", chain-of-custody record lost"
+       IF RETURN-CODE = 0
+          MOVE 4 TO RETURN-CODE
+       END-IF
+    END-IF
+
+    .
+ 9000-WRITE-AUDIT-RECORD-EX.
+    EXIT.
+
+ END PROGRAM SHA3-256-Wrapper-native.
+*>------------------------------------------------------------------------------
+
+*>------------------------------------------------------------------------------
+*> SHA3-256-Wrapper-bulk - hashes a whole batch of records in one
+*> invocation. The caller (typically the polyglot side, marshalling an
+*> array of buffers once) builds the input table and reads the output
+*> table back after the single CALL, instead of paying the
+*> polyglot_as_i64 / polyglot_as_i8_array round trip once per record.
+*>------------------------------------------------------------------------------
+IDENTIFICATION DIVISION.
+ PROGRAM-ID. SHA3-256-Wrapper-bulk.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-BULK-IDX                   BINARY-DOUBLE UNSIGNED.
+
+ LINKAGE SECTION.
+ 01 LNK-BULK-RECORD-COUNT         BINARY-DOUBLE UNSIGNED.
+ 01 LNK-BULK-INPUT-TABLE.
+    05 LNK-BULK-INPUT-ENTRY       OCCURS 1 TO 8192 TIMES
+                                  DEPENDING ON LNK-BULK-RECORD-COUNT.
+       10 LNK-BULK-INPUT-BYTE-LEN BINARY-DOUBLE UNSIGNED.
+       10 LNK-BULK-INPUT-DATA    PIC X(4096).
+ 01 LNK-BULK-OUTPUT-TABLE.
+    05 LNK-BULK-OUTPUT-ENTRY      OCCURS 1 TO 8192 TIMES
+                                  DEPENDING ON LNK-BULK-RECORD-COUNT.
+       10 LNK-BULK-OUTPUT-DIGEST PIC X(32).
+
+ PROCEDURE DIVISION USING by reference LNK-BULK-RECORD-COUNT
+                          by reference LNK-BULK-INPUT-TABLE
+                          by reference LNK-BULK-OUTPUT-TABLE.
+
+ MAIN-SHA3-256-Wrapper-bulk SECTION.
+
+    PERFORM 1000-HASH-ONE-ENTRY
+       VARYING WS-BULK-IDX FROM 1 BY 1
+       UNTIL WS-BULK-IDX > LNK-BULK-RECORD-COUNT
+
+    MOVE 0 TO RETURN-CODE
+    GOBACK
+
+    .
+ MAIN-SHA3-256-Wrapper-bulk-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ 1000-HASH-ONE-ENTRY.
+*>------------------------------------------------------------------------------
+
+    CALL "SHA3-256" USING LNK-BULK-INPUT-DATA(WS-BULK-IDX)
+                          LNK-BULK-INPUT-BYTE-LEN(WS-BULK-IDX)
+                          LNK-BULK-OUTPUT-DIGEST(WS-BULK-IDX)
+    END-CALL
+
+    .
+ 1000-HASH-ONE-ENTRY-EX.
+    EXIT.
+
+ END PROGRAM SHA3-256-Wrapper-bulk.
